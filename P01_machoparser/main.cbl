@@ -6,7 +6,10 @@
       *> AUTHOR :  Saadat Baig
       *>
       *> READS THE MACH-O BINARY AND RETURNS THE VALUE FOR THE FIELD
-      *> NCMDS
+      *> NCMDS, WALKS THE LOAD COMMAND TABLE THAT FOLLOWS THE HEADER
+      *> (OTOOL -L STYLE), AND UNDERSTANDS FAT/UNIVERSAL BINARIES BY
+      *> WALKING THE FAT_ARCH TABLE AND REPORTING EACH SLICE'S HEADER
+      *> SEPARATELY.
       *> ****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MachOReader.
@@ -14,25 +17,204 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BINARY-FILE ASSIGN TO DYNAMIC-FILE.
+           SELECT BINARY-FILE ASSIGN DYNAMIC DYNAMIC-FILE
+               ORGANIZATION IS BINARY SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT LISTING-FILE ASSIGN DYNAMIC WS-LISTING-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LISTING-STATUS.
+
+           SELECT REPORT-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CHECKPOINT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT DETAIL-REPORT-FILE ASSIGN DYNAMIC WS-DETAIL-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DETAIL-REPORT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD BINARY-FILE.
-       01 BINARY-RECORD.
-           05 MACHO-MAGIC       PIC X(4).
-           05 CPU-TYPE          PIC X(4).
-           05 CPU-SUBTYPE       PIC X(4).
-           05 FILE-TYPE         PIC X(4).
-           05 N-CMDS            PIC 9(8) COMP-5.
-           05 SIZE-CMDS         PIC X(4).
-           05 FLAGS             PIC X(4).
+       01 BINARY-BYTE PIC X(1).
+
+       FD LISTING-FILE.
+       01 LISTING-RECORD PIC X(255).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD PIC X(256).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC X(255).
+
+       FD DETAIL-REPORT-FILE.
+       01 DETAIL-REPORT-RECORD PIC X(255).
 
        WORKING-STORAGE SECTION.
        01 FILE-PATH PIC X(1024).
        01 WS-FILE-STATUS PIC XX VALUE SPACES.
        01 WS-END-OF-FILE PIC X VALUE 'N'.
        01 DYNAMIC-FILE PIC X(255).
+       01 WS-CUR-POS PIC 9(9) COMP-5 VALUE 0.
+
+      *> AUDIT-TRAIL FIELDS, PASSED TO THE SHARED AuditLogger
+      *> SUBPROGRAM AFTER A SCAN COMPLETES.
+       01 WS-AUDIT-PROGRAM  PIC X(20) VALUE "MachOReader".
+       01 WS-AUDIT-PARAMS   PIC X(255) VALUE SPACES.
+       01 WS-AUDIT-RESULT   PIC X(255) VALUE SPACES.
+       01 WS-AUDIT-NFAT-DISP PIC 9(8).
+
+      *> PER-BINARY FORMATTED INSPECTION REPORT, WRITTEN ALONGSIDE THE
+      *> BINARY BEING SCANNED (<binary-path>.report.txt), SO THE
+      *> DETAIL DISPLAYED ON SCREEN IS ALSO AVAILABLE AS A FILE TO
+      *> ATTACH TO A CHANGE-CONTROL PACKAGE.
+       01 WS-DETAIL-REPORT-PATH   PIC X(512) VALUE SPACES.
+       01 WS-DETAIL-REPORT-STATUS PIC XX VALUE SPACES.
+       01 WS-SUBTYPE-HEX-OUT      PIC X(8) VALUE SPACES.
+       01 WS-CPU-SUBTYPE-DISP     PIC 9(8).
+
+      *> BATCH/DIRECTORY SCAN MODE. INVOKED AS:
+      *>     macho_reader --scan-dir <directory> <csv-report-file>
+      *> ONE ROW PER FILE FOUND IN THE DIRECTORY IS APPENDED TO THE
+      *> REPORT FILE INSTEAD OF A SINGLE DISPLAY LINE.
+       01 WS-SCAN-DIR-FLAG   PIC X(11) VALUE SPACES.
+       01 WS-SCAN-ARGS       PIC X(1013) VALUE SPACES.
+       01 WS-SCAN-DIR        PIC X(512) VALUE SPACES.
+       01 WS-REPORT-PATH     PIC X(512) VALUE SPACES.
+       01 WS-LISTING-FILE    PIC X(255) VALUE SPACES.
+       01 WS-SHELL-CMD       PIC X(1024) VALUE SPACES.
+
+      *> WS-SCAN-DIR/WS-REPORT-PATH ARE CONCATENATED INTO CALL "SYSTEM"
+      *> COMMAND LINES (SCAN-DIRECTORY, REMOVE-CHECKPOINT), SO THEY ARE
+      *> SCREENED FOR SHELL METACHARACTERS THE SAME WAY ToolMenu'S
+      *> VALIDATE-PARAMETERS SCREENS ITS OWN PASSED-THROUGH ARGUMENTS,
+      *> SINCE THIS PROGRAM IS ALSO REACHABLE DIRECTLY, NOT ONLY VIA
+      *> THE MENU'S OWN GUARD.
+       01 WS-PATH-CHECK-FIELD  PIC X(512) VALUE SPACES.
+       01 WS-PATH-CHECK-LEN    PIC 9(4) COMP-5 VALUE 0.
+       01 WS-PATH-CHECK-IDX    PIC 9(4) COMP-5 VALUE 0.
+       01 WS-PATH-CHECK-CHAR   PIC X VALUE SPACE.
+       01 WS-PATHS-OK          PIC X VALUE "Y".
+       01 WS-LISTING-STATUS  PIC XX VALUE SPACES.
+       01 WS-LISTING-EOF     PIC X VALUE 'N'.
+       01 WS-CURRENT-NAME    PIC X(255) VALUE SPACES.
+       01 WS-CURRENT-PATH    PIC X(1024) VALUE SPACES.
+       01 WS-CPU-TYPE-DISP   PIC 9(8).
+       01 WS-FILE-TYPE-DISP  PIC 9(8).
+       01 WS-NCMDS-DISP      PIC 9(8).
+
+      *> CRASH-SAFE CHECKPOINT/RESUME FOR --scan-dir BATCH RUNS. THE
+      *> CHECKPOINT FILE HOLDS ONLY THE NAME OF THE LAST DIRECTORY
+      *> ENTRY FULLY PROCESSED, REWRITTEN AFTER EACH ENTRY COMPLETES,
+      *> SO A RUN THAT DIES MID-DIRECTORY CAN BE RESTARTED WITH
+      *> --resume AND PICK UP RIGHT AFTER THE LAST GOOD ENTRY.
+       01 WS-RESUME-FLAG      PIC X(8) VALUE SPACES.
+       01 WS-RESUME-MODE      PIC X VALUE "N".
+       01 WS-CHECKPOINT-FILE  PIC X(512) VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+       01 WS-CHECKPOINT-NAME  PIC X(255) VALUE SPACES.
+       01 WS-SKIPPING-TO-CKPT PIC X VALUE "N".
+
+      *> THE CHECKPOINT FILE'S SECOND LINE CARRIES THE ANOMALY COUNTERS
+      *> ALONGSIDE THE LAST-COMPLETED ENTRY NAME, SO A --resume RUN'S
+      *> END-OF-BATCH SUMMARY STILL REFLECTS THE WHOLE DIRECTORY AND
+      *> NOT JUST THE ENTRIES SCANNED SINCE THE RESUME POINT.
+       01 WS-CHECKPOINT-COUNTS-LINE  PIC X(255) VALUE SPACES.
+       01 WS-CKPT-OPEN-ERRORS        PIC 9(6) VALUE 0.
+       01 WS-CKPT-ZERO-LENGTH        PIC 9(6) VALUE 0.
+       01 WS-CKPT-BAD-MAGIC          PIC 9(6) VALUE 0.
+
+      *> HEADER FIELDS, ASSEMBLED FOUR BYTES AT A TIME FROM THE FILE
+       01 MACHO-MAGIC       PIC X(4).
+       01 CPU-TYPE          PIC X(4).
+       01 CPU-TYPE-NUM REDEFINES CPU-TYPE PIC 9(8) COMP-5.
+       01 CPU-SUBTYPE       PIC X(4).
+       01 CPU-SUBTYPE-NUM REDEFINES CPU-SUBTYPE PIC 9(8) COMP-5.
+       01 FILE-TYPE         PIC X(4).
+       01 FILE-TYPE-NUM REDEFINES FILE-TYPE PIC 9(8) COMP-5.
+       01 N-CMDS            PIC 9(8) COMP-5.
+       01 SIZE-CMDS         PIC 9(8) COMP-5.
+       01 FLAGS             PIC X(4).
+       01 FLAGS-NUM REDEFINES FLAGS PIC 9(8) COMP-5.
+       01 WS-HEADER-SIZE    PIC 9(4) COMP-5 VALUE 28.
+
+      *> DECODED TEXT FOR CPU-TYPE, FILE-TYPE AND FLAGS, FILLED IN BY
+      *> DECODE-CPU-TYPE / DECODE-FILE-TYPE / DECODE-FLAGS.
+       01 WS-CPU-TYPE-NAME  PIC X(24) VALUE SPACES.
+       01 WS-FILE-TYPE-NAME PIC X(20) VALUE SPACES.
+       01 WS-FLAGS-TEXT     PIC X(200) VALUE SPACES.
+       01 WS-FLAGS-SCRATCH  PIC X(200) VALUE SPACES.
+       01 WS-BIT-CHECK      PIC 9(8) COMP-5.
+
+      *> HEX RENDERING OF THE RAW MAGIC BYTES FOR THE CSV REPORT,
+      *> USING THE SAME NIBBLE-TABLE TECHNIQUE CXX USES.
+       01 HEX-TABLE         PIC X(16) VALUE "0123456789ABCDEF".
+       01 WS-HEX-BYTE       PIC X VALUE SPACES.
+       01 WS-HEX-OUT        PIC X(8) VALUE SPACES.
+       01 WS-HEX-POS        PIC 9(1) COMP-5.
+       01 WS-HEX-VALUE      PIC 9(3) COMP-5.
+       01 WS-HEX-HI-NIBBLE  PIC 9(2) COMP-5.
+       01 WS-HEX-LO-NIBBLE  PIC 9(2) COMP-5.
+
+      *> SCRATCH WORD BUFFER USED TO PULL ONE 4-BYTE FIELD OUT OF THE
+      *> FILE AT THE CURRENT SEQUENTIAL POSITION.
+       01 WS-WORD-BUF.
+           05 WS-WORD-BYTE  PIC X(1) OCCURS 4 TIMES.
+       01 WS-WORD-NUM REDEFINES WS-WORD-BUF PIC 9(8) COMP-5.
+       01 WS-WORD-NUM-BE     PIC 9(10) COMP-5.
+       01 WS-WORD-IDX        PIC 9(1) COMP-5.
+
+      *> LOAD COMMAND WALK
+       01 WS-LC-CONSUMED    PIC 9(9) COMP-5.
+       01 WS-LC-COUNT       PIC 9(8) COMP-5 VALUE 0.
+       01 WS-LC-CMD         PIC 9(8) COMP-5.
+       01 WS-LC-CMDSIZE     PIC 9(8) COMP-5.
+       01 WS-LC-NAME        PIC X(24) VALUE SPACES.
+       01 WS-SKIP-TARGET    PIC 9(9) COMP-5.
+
+      *> FAT/UNIVERSAL BINARY SUPPORT. THE FAT HEADER AND FAT_ARCH
+      *> TABLE ARE ALWAYS BIG-ENDIAN ON DISK, REGARDLESS OF THE HOST
+      *> OR OF THE EMBEDDED SLICES' OWN ENDIANNESS. BECAUSE THIS FILE
+      *> IS READ FORWARD-ONLY, THE FAT_ARCH TABLE IS CAPTURED ON A
+      *> FIRST PASS AND THE SLICES ARE VISITED ON A SECOND PASS.
+       01 WS-FAT-MAGIC      PIC X(4) VALUE X"CAFEBABE".
+       01 WS-FAT-MAGIC-64   PIC X(4) VALUE X"CAFEBABF".
+       01 WS-IS-FAT         PIC X VALUE "N".
+       01 WS-FAT-IS-64      PIC X VALUE "N".
+       01 WS-FAT-HIGH-BE    PIC 9(10) COMP-5.
+       01 WS-FAT-LOW-BE     PIC 9(10) COMP-5.
+
+      *> THIN-BINARY MAGIC CONSTANTS, USED BY SCAN-DIRECTORY-ENTRY TO
+      *> FLAG A FILE AS A MAGIC-NUMBER MISMATCH IN THE END-OF-BATCH
+      *> ANOMALY SUMMARY. COVERS BOTH BYTE ORDERS SINCE A BATCH
+      *> DIRECTORY CAN HOLD BINARIES BUILT FOR EITHER ENDIANNESS.
+       01 WS-MH-MAGIC       PIC X(4) VALUE X"FEEDFACE".
+       01 WS-MH-CIGAM       PIC X(4) VALUE X"CEFAEDFE".
+       01 WS-MH-MAGIC-64    PIC X(4) VALUE X"FEEDFACF".
+       01 WS-MH-CIGAM-64    PIC X(4) VALUE X"CFFAEDFE".
+
+      *> END-OF-BATCH ANOMALY TALLIES FOR SCAN-DIRECTORY, RESET AT THE
+      *> START OF EACH DIRECTORY SCAN AND PRINTED AS A SUMMARY BLOCK
+      *> ONCE THE WHOLE LISTING HAS BEEN PROCESSED, THE WAY A
+      *> JOB-CONTROL REPORT ENDS WITH A RETURN-CODE SUMMARY.
+       01 WS-ANOMALY-OPEN-ERRORS   PIC 9(6) COMP-5 VALUE 0.
+       01 WS-ANOMALY-ZERO-LENGTH  PIC 9(6) COMP-5 VALUE 0.
+       01 WS-ANOMALY-BAD-MAGIC    PIC 9(6) COMP-5 VALUE 0.
+       01 WS-ANOMALY-TOTAL        PIC 9(6) COMP-5 VALUE 0.
+       01 WS-ANOMALY-DISP         PIC ZZZ,ZZ9.
+       01 WS-NFAT-ARCH      PIC 9(8) COMP-5 VALUE 0.
+       01 WS-FAT-IDX        PIC 9(8) COMP-5.
+       01 WS-FAT-MAX        PIC 9(4) COMP-5 VALUE 64.
+       01 WS-FAT-ARCH-TABLE.
+           05 WS-FAT-ARCH-ENTRY OCCURS 64 TIMES.
+               10 WS-FAT-CPUTYPE    PIC 9(10) COMP-5.
+               10 WS-FAT-CPUSUBTYPE PIC 9(10) COMP-5.
+               10 WS-FAT-OFFSET     PIC 9(9) COMP-5.
+               10 WS-FAT-SIZE       PIC 9(9) COMP-5.
+               10 WS-FAT-ALIGN      PIC 9(8) COMP-5.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -40,28 +222,829 @@
 
            IF FILE-PATH = SPACES
                DISPLAY "Usage: macho_reader <abs_path_to_dylib>"
-               STOP RUN
+               DISPLAY "   or: macho_reader --scan-dir <dir> <report.csv> "
+                   "[--resume]"
+               GOBACK
            END-IF
 
-           MOVE FILE-PATH TO DYNAMIC-FILE
+           MOVE FILE-PATH(1:11) TO WS-SCAN-DIR-FLAG
+           IF WS-SCAN-DIR-FLAG = "--scan-dir "
+               MOVE FILE-PATH(12:1013) TO WS-SCAN-ARGS
+               UNSTRING WS-SCAN-ARGS DELIMITED BY SPACE
+                   INTO WS-SCAN-DIR WS-REPORT-PATH WS-RESUME-FLAG
+               END-UNSTRING
+               IF WS-RESUME-FLAG = "--resume"
+                   MOVE "Y" TO WS-RESUME-MODE
+               END-IF
 
-           OPEN INPUT BINARY-FILE
+               PERFORM VALIDATE-SCAN-PATHS
+               IF WS-PATHS-OK = "N"
+                   DISPLAY "Error: directory/report path contains a "
+                       "character this tool does not allow"
+                   GOBACK
+               END-IF
+
+               PERFORM SCAN-DIRECTORY
+           ELSE
+               MOVE FILE-PATH TO DYNAMIC-FILE
+               PERFORM SCAN-SINGLE-FILE
+           END-IF
+
+           GOBACK.
+
+      *> VALIDATE-SCAN-PATHS REJECTS ANY CHARACTER IN WS-SCAN-DIR OR
+      *> WS-REPORT-PATH THAT WOULD LET THE DIRECTORY/REPORT ARGUMENTS
+      *> BREAK OUT OF THE CALL "SYSTEM" COMMAND LINES BUILT FROM THEM -
+      *> THE SAME CHARACTER SET ToolMenu'S VALIDATE-PARAMETERS REFUSES.
+       VALIDATE-SCAN-PATHS.
+           MOVE "Y" TO WS-PATHS-OK
+           MOVE WS-SCAN-DIR TO WS-PATH-CHECK-FIELD
+           PERFORM CHECK-PATH-CHARACTERS
+           MOVE WS-REPORT-PATH TO WS-PATH-CHECK-FIELD
+           PERFORM CHECK-PATH-CHARACTERS.
+
+      *> CHECK-PATH-CHARACTERS SCANS WS-PATH-CHECK-FIELD AND CLEARS
+      *> WS-PATHS-OK IF ANY DISALLOWED CHARACTER IS FOUND.
+       CHECK-PATH-CHARACTERS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PATH-CHECK-FIELD))
+               TO WS-PATH-CHECK-LEN
+           PERFORM VARYING WS-PATH-CHECK-IDX FROM 1 BY 1
+                   UNTIL WS-PATH-CHECK-IDX > WS-PATH-CHECK-LEN
+               MOVE WS-PATH-CHECK-FIELD(WS-PATH-CHECK-IDX:1)
+                   TO WS-PATH-CHECK-CHAR
+               IF WS-PATH-CHECK-CHAR = ";" OR "|" OR "&" OR "`" OR "$" OR
+                       ">" OR "<" OR QUOTE OR "'" OR "(" OR ")" OR
+                       "\" OR "*" OR "~" OR X"0A"
+                   MOVE "N" TO WS-PATHS-OK
+               END-IF
+           END-PERFORM.
+
+      *> SCAN-DIRECTORY LISTS THE TARGET DIRECTORY (VIA THE SHELL,
+      *> THE WAY A BATCH JOB WOULD PIPE A WORK LIST INTO A STEP) AND
+      *> WRITES ONE CSV ROW PER ENTRY TO THE REPORT FILE.
+       SCAN-DIRECTORY.
+           MOVE "/tmp/macho_reader_listing.tmp" TO WS-LISTING-FILE
+
+           STRING FUNCTION TRIM(WS-REPORT-PATH) DELIMITED BY SIZE
+               ".ckpt" DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-FILE
+
+           STRING "ls -1 " DELIMITED BY SIZE
+               QUOTE DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SCAN-DIR) DELIMITED BY SIZE
+               QUOTE DELIMITED BY SIZE
+               " > " DELIMITED BY SIZE
+               QUOTE DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LISTING-FILE) DELIMITED BY SIZE
+               QUOTE DELIMITED BY SIZE
+               INTO WS-SHELL-CMD
+           CALL "SYSTEM" USING WS-SHELL-CMD
+
+           MOVE "N" TO WS-SKIPPING-TO-CKPT
+           IF WS-RESUME-MODE = "Y"
+               PERFORM READ-CHECKPOINT
+           END-IF
+
+           IF WS-RESUME-MODE = "Y" AND WS-CHECKPOINT-NAME NOT = SPACES
+               MOVE "Y" TO WS-SKIPPING-TO-CKPT
+               DISPLAY "Resuming scan after checkpoint: "
+                   WS-CHECKPOINT-NAME
+           ELSE
+               MOVE 0 TO WS-ANOMALY-OPEN-ERRORS
+               MOVE 0 TO WS-ANOMALY-ZERO-LENGTH
+               MOVE 0 TO WS-ANOMALY-BAD-MAGIC
 
-           IF WS-FILE-STATUS = "35"
-               DISPLAY "Error: File does not exist or cannot be opened!"
-               STOP RUN
+               OPEN OUTPUT REPORT-FILE
+               MOVE "path,magic,cputype,filetype,ncmds" TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               CLOSE REPORT-FILE
            END-IF
 
-           READ BINARY-FILE
-               AT END
-                   MOVE "Y" TO WS-END-OF-FILE
-           END-READ
+           OPEN INPUT LISTING-FILE
+           PERFORM UNTIL WS-LISTING-EOF = "Y"
+               READ LISTING-FILE INTO WS-CURRENT-NAME
+                   AT END
+                       MOVE "Y" TO WS-LISTING-EOF
+                   NOT AT END
+                       PERFORM SCAN-DIRECTORY-LISTING-ITEM
+               END-READ
+           END-PERFORM
+           CLOSE LISTING-FILE
+
+           PERFORM REMOVE-CHECKPOINT
+
+           DISPLAY "Directory scan complete, report written to "
+               WS-REPORT-PATH
+
+           PERFORM PRINT-ANOMALY-SUMMARY
+
+           MOVE WS-SCAN-DIR TO WS-AUDIT-PARAMS
+           STRING "batch scan, report=" WS-REPORT-PATH
+               DELIMITED BY SIZE INTO WS-AUDIT-RESULT
+           CALL "AuditLogger" USING WS-AUDIT-PROGRAM,
+               WS-AUDIT-PARAMS, WS-AUDIT-RESULT.
+
+      *> PRINT-ANOMALY-SUMMARY TALLIES THE BATCH RUN'S OPEN ERRORS,
+      *> ZERO-LENGTH READS AND MAGIC-NUMBER MISMATCHES INTO A CLOSING
+      *> BLOCK, THE WAY A JOB-CONTROL REPORT ENDS WITH A RETURN-CODE
+      *> SUMMARY, SO A FOLLOW-UP ISN'T MISSED BY SCROLLING BACK
+      *> THROUGH EVERY LINE OF "Skipping (cannot open)" OUTPUT. IT IS
+      *> APPENDED TO THE REPORT FILE AS WELL AS DISPLAYED, SINCE A
+      *> BATCH RUN'S CONSOLE OUTPUT ISN'T ALWAYS KEPT.
+       PRINT-ANOMALY-SUMMARY.
+           COMPUTE WS-ANOMALY-TOTAL = WS-ANOMALY-OPEN-ERRORS
+               + WS-ANOMALY-ZERO-LENGTH + WS-ANOMALY-BAD-MAGIC
+
+           DISPLAY "---- End-of-batch anomaly summary ----"
+           MOVE WS-ANOMALY-OPEN-ERRORS TO WS-ANOMALY-DISP
+           DISPLAY "Open errors         : " WS-ANOMALY-DISP
+           MOVE WS-ANOMALY-ZERO-LENGTH TO WS-ANOMALY-DISP
+           DISPLAY "Zero-length reads   : " WS-ANOMALY-DISP
+           MOVE WS-ANOMALY-BAD-MAGIC TO WS-ANOMALY-DISP
+           DISPLAY "Magic-number errors : " WS-ANOMALY-DISP
+           MOVE WS-ANOMALY-TOTAL TO WS-ANOMALY-DISP
+           DISPLAY "Total anomalies     : " WS-ANOMALY-DISP
+
+           OPEN EXTEND REPORT-FILE
+           MOVE SPACES TO REPORT-RECORD
+           MOVE "---- End-of-batch anomaly summary ----" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-ANOMALY-OPEN-ERRORS TO WS-ANOMALY-DISP
+           STRING "Open errors,"  WS-ANOMALY-DISP
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-ANOMALY-ZERO-LENGTH TO WS-ANOMALY-DISP
+           STRING "Zero-length reads," WS-ANOMALY-DISP
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-ANOMALY-BAD-MAGIC TO WS-ANOMALY-DISP
+           STRING "Magic-number errors," WS-ANOMALY-DISP
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-ANOMALY-TOTAL TO WS-ANOMALY-DISP
+           STRING "Total anomalies," WS-ANOMALY-DISP
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+
+      *> SCAN-DIRECTORY-LISTING-ITEM DECIDES WHETHER ONE LISTING ENTRY
+      *> HAS ALREADY BEEN HANDLED BY A PRIOR RUN (WHEN RESUMING, EVERY
+      *> ENTRY UP TO AND INCLUDING THE CHECKPOINTED NAME IS SKIPPED).
+       SCAN-DIRECTORY-LISTING-ITEM.
+           IF WS-SKIPPING-TO-CKPT = "Y"
+               IF WS-CURRENT-NAME = WS-CHECKPOINT-NAME
+                   MOVE "N" TO WS-SKIPPING-TO-CKPT
+               END-IF
+           ELSE
+               PERFORM SCAN-DIRECTORY-ENTRY
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      *> READ-CHECKPOINT LOADS THE LAST-COMPLETED ENTRY NAME FROM A
+      *> PRIOR INTERRUPTED RUN, IF A CHECKPOINT FILE EXISTS, ALONG
+      *> WITH THE ANOMALY COUNTERS AS OF THAT POINT, SO A --resume
+      *> RUN'S END-OF-BATCH SUMMARY STILL COVERS THE WHOLE DIRECTORY.
+       READ-CHECKPOINT.
+           MOVE SPACES TO WS-CHECKPOINT-NAME
+           MOVE SPACES TO WS-CHECKPOINT-COUNTS-LINE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-NAME
+                   AT END
+                       MOVE SPACES TO WS-CHECKPOINT-NAME
+               END-READ
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-COUNTS-LINE
+                   AT END
+                       MOVE SPACES TO WS-CHECKPOINT-COUNTS-LINE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-CHECKPOINT-COUNTS-LINE NOT = SPACES
+               UNSTRING WS-CHECKPOINT-COUNTS-LINE DELIMITED BY ","
+                   INTO WS-CKPT-OPEN-ERRORS, WS-CKPT-ZERO-LENGTH,
+                       WS-CKPT-BAD-MAGIC
+               MOVE WS-CKPT-OPEN-ERRORS TO WS-ANOMALY-OPEN-ERRORS
+               MOVE WS-CKPT-ZERO-LENGTH TO WS-ANOMALY-ZERO-LENGTH
+               MOVE WS-CKPT-BAD-MAGIC TO WS-ANOMALY-BAD-MAGIC
+           END-IF.
+
+      *> WRITE-CHECKPOINT REWRITES THE CHECKPOINT FILE WITH THE ENTRY
+      *> JUST COMPLETED, SO A CRASH BEFORE THE NEXT ENTRY LOSES AT
+      *> MOST THE WORK IN PROGRESS, AND WITH THE ANOMALY COUNTERS SO
+      *> FAR SO A --resume RUN CAN PICK THEM BACK UP.
+       WRITE-CHECKPOINT.
+           MOVE WS-ANOMALY-OPEN-ERRORS TO WS-CKPT-OPEN-ERRORS
+           MOVE WS-ANOMALY-ZERO-LENGTH TO WS-CKPT-ZERO-LENGTH
+           MOVE WS-ANOMALY-BAD-MAGIC TO WS-CKPT-BAD-MAGIC
+           MOVE SPACES TO WS-CHECKPOINT-COUNTS-LINE
+           STRING WS-CKPT-OPEN-ERRORS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CKPT-ZERO-LENGTH DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CKPT-BAD-MAGIC DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-COUNTS-LINE
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CURRENT-NAME TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           MOVE WS-CHECKPOINT-COUNTS-LINE TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> REMOVE-CHECKPOINT DROPS THE CHECKPOINT FILE ONCE THE WHOLE
+      *> DIRECTORY HAS BEEN SCANNED SUCCESSFULLY, SO THE NEXT RUN
+      *> (WITH OR WITHOUT --resume) STARTS A FRESH PASS.
+       REMOVE-CHECKPOINT.
+           MOVE SPACES TO WS-SHELL-CMD
+           STRING "rm -f " DELIMITED BY SIZE
+               QUOTE DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CHECKPOINT-FILE) DELIMITED BY SIZE
+               QUOTE DELIMITED BY SIZE
+               INTO WS-SHELL-CMD
+           CALL "SYSTEM" USING WS-SHELL-CMD.
+
+      *> SCAN-DIRECTORY-ENTRY OPENS ONE FILE FROM THE DIRECTORY LISTING
+      *> AND APPENDS ITS CSV ROW TO THE REPORT.
+       SCAN-DIRECTORY-ENTRY.
+           MOVE SPACES TO WS-CURRENT-PATH
+           STRING WS-SCAN-DIR DELIMITED BY SPACE
+               "/" DELIMITED BY SIZE
+               WS-CURRENT-NAME DELIMITED BY SPACE
+               INTO WS-CURRENT-PATH
+
+           MOVE WS-CURRENT-PATH TO DYNAMIC-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           MOVE 0 TO WS-CUR-POS
+           MOVE "N" TO WS-IS-FAT
+           OPEN INPUT BINARY-FILE
+
+           IF WS-FILE-STATUS NOT = "00"
+               ADD 1 TO WS-ANOMALY-OPEN-ERRORS
+               DISPLAY "Skipping (cannot open): " WS-CURRENT-PATH
+               PERFORM DISPLAY-FILE-STATUS-MESSAGE
+           ELSE
+               PERFORM READ-WORD
+               IF WS-END-OF-FILE = "N"
+                   MOVE WS-WORD-BUF TO MACHO-MAGIC
+                   PERFORM READ-REST-OF-HEADER
+               ELSE
+                   ADD 1 TO WS-ANOMALY-ZERO-LENGTH
+               END-IF
+               CLOSE BINARY-FILE
+
+               IF WS-END-OF-FILE = "N"
+                   AND MACHO-MAGIC NOT = WS-MH-MAGIC
+                   AND MACHO-MAGIC NOT = WS-MH-CIGAM
+                   AND MACHO-MAGIC NOT = WS-MH-MAGIC-64
+                   AND MACHO-MAGIC NOT = WS-MH-CIGAM-64
+                   AND MACHO-MAGIC NOT = WS-FAT-MAGIC
+                   AND MACHO-MAGIC NOT = WS-FAT-MAGIC-64
+                   ADD 1 TO WS-ANOMALY-BAD-MAGIC
+               END-IF
+
+               IF WS-END-OF-FILE = "N"
+                   PERFORM BUILD-MAGIC-HEX
+                   MOVE CPU-TYPE-NUM TO WS-CPU-TYPE-DISP
+                   MOVE FILE-TYPE-NUM TO WS-FILE-TYPE-DISP
+                   MOVE N-CMDS TO WS-NCMDS-DISP
+
+                   OPEN EXTEND REPORT-FILE
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING WS-CURRENT-PATH DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       WS-HEX-OUT DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-CPU-TYPE-DISP DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-FILE-TYPE-DISP DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-NCMDS-DISP DELIMITED BY SIZE
+                       INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+                   CLOSE REPORT-FILE
+               ELSE
+                   OPEN EXTEND REPORT-FILE
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING WS-CURRENT-PATH DELIMITED BY SPACE
+                       ",EMPTY,,," DELIMITED BY SIZE
+                       INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+                   CLOSE REPORT-FILE
+               END-IF
+           END-IF.
+
+      *> BUILD-MAGIC-HEX RENDERS THE 4 RAW MAGIC BYTES AS 8 HEX
+      *> DIGITS FOR THE CSV COLUMN.
+       BUILD-MAGIC-HEX.
+           MOVE SPACES TO WS-HEX-OUT
+           PERFORM VARYING WS-HEX-POS FROM 1 BY 1 UNTIL WS-HEX-POS > 4
+               MOVE MACHO-MAGIC(WS-HEX-POS:1) TO WS-HEX-BYTE
+               COMPUTE WS-HEX-VALUE = FUNCTION ORD(WS-HEX-BYTE) - 1
+               DIVIDE WS-HEX-VALUE BY 16 GIVING WS-HEX-HI-NIBBLE
+                   REMAINDER WS-HEX-LO-NIBBLE
+               MOVE HEX-TABLE(WS-HEX-HI-NIBBLE + 1:1)
+                   TO WS-HEX-OUT((WS-HEX-POS - 1) * 2 + 1:1)
+               MOVE HEX-TABLE(WS-HEX-LO-NIBBLE + 1:1)
+                   TO WS-HEX-OUT((WS-HEX-POS - 1) * 2 + 2:1)
+           END-PERFORM.
+
+      *> BUILD-SUBTYPE-HEX RENDERS THE 4 RAW CPU-SUBTYPE BYTES AS 8
+      *> HEX DIGITS, THE SAME WAY BUILD-MAGIC-HEX DOES FOR MACHO-MAGIC.
+       BUILD-SUBTYPE-HEX.
+           MOVE SPACES TO WS-SUBTYPE-HEX-OUT
+           PERFORM VARYING WS-HEX-POS FROM 1 BY 1 UNTIL WS-HEX-POS > 4
+               MOVE CPU-SUBTYPE(WS-HEX-POS:1) TO WS-HEX-BYTE
+               COMPUTE WS-HEX-VALUE = FUNCTION ORD(WS-HEX-BYTE) - 1
+               DIVIDE WS-HEX-VALUE BY 16 GIVING WS-HEX-HI-NIBBLE
+                   REMAINDER WS-HEX-LO-NIBBLE
+               MOVE HEX-TABLE(WS-HEX-HI-NIBBLE + 1:1)
+                   TO WS-SUBTYPE-HEX-OUT((WS-HEX-POS - 1) * 2 + 1:1)
+               MOVE HEX-TABLE(WS-HEX-LO-NIBBLE + 1:1)
+                   TO WS-SUBTYPE-HEX-OUT((WS-HEX-POS - 1) * 2 + 2:1)
+           END-PERFORM.
+
+      *> WRITE-DETAIL-REPORT LAYS OUT THE FULL DECODED HEADER FOR THE
+      *> BINARY JUST SCANNED INTO <binary-path>.report.txt, SO THE
+      *> INSPECTION RESULT SURVIVES AFTER THE TERMINAL SCROLLS AWAY.
+       WRITE-DETAIL-REPORT.
+           PERFORM BUILD-MAGIC-HEX
+           PERFORM BUILD-SUBTYPE-HEX
+           MOVE CPU-TYPE-NUM TO WS-CPU-TYPE-DISP
+           MOVE CPU-SUBTYPE-NUM TO WS-CPU-SUBTYPE-DISP
+           MOVE FILE-TYPE-NUM TO WS-FILE-TYPE-DISP
+           MOVE N-CMDS TO WS-NCMDS-DISP
+
+           STRING DYNAMIC-FILE DELIMITED BY SPACE
+               ".report.txt" DELIMITED BY SIZE
+               INTO WS-DETAIL-REPORT-PATH
+
+           OPEN OUTPUT DETAIL-REPORT-FILE
+           IF WS-DETAIL-REPORT-STATUS = "00"
+               MOVE SPACES TO DETAIL-REPORT-RECORD
+               STRING "MACHO-MAGIC : " WS-HEX-OUT DELIMITED BY SIZE
+                   INTO DETAIL-REPORT-RECORD
+               WRITE DETAIL-REPORT-RECORD
+
+               MOVE SPACES TO DETAIL-REPORT-RECORD
+               STRING "CPU-TYPE    : " WS-CPU-TYPE-DISP
+                       " (" WS-CPU-TYPE-NAME ")" DELIMITED BY SIZE
+                   INTO DETAIL-REPORT-RECORD
+               WRITE DETAIL-REPORT-RECORD
+
+               MOVE SPACES TO DETAIL-REPORT-RECORD
+               STRING "CPU-SUBTYPE : " WS-CPU-SUBTYPE-DISP
+                       " (0x" WS-SUBTYPE-HEX-OUT ")" DELIMITED BY SIZE
+                   INTO DETAIL-REPORT-RECORD
+               WRITE DETAIL-REPORT-RECORD
+
+               MOVE SPACES TO DETAIL-REPORT-RECORD
+               STRING "FILE-TYPE   : " WS-FILE-TYPE-DISP
+                       " (" WS-FILE-TYPE-NAME ")" DELIMITED BY SIZE
+                   INTO DETAIL-REPORT-RECORD
+               WRITE DETAIL-REPORT-RECORD
+
+               MOVE SPACES TO DETAIL-REPORT-RECORD
+               STRING "N-CMDS      : " WS-NCMDS-DISP DELIMITED BY SIZE
+                   INTO DETAIL-REPORT-RECORD
+               WRITE DETAIL-REPORT-RECORD
 
+               MOVE SPACES TO DETAIL-REPORT-RECORD
+               STRING "FLAGS       : " WS-FLAGS-TEXT DELIMITED BY SIZE
+                   INTO DETAIL-REPORT-RECORD
+               WRITE DETAIL-REPORT-RECORD
+
+               CLOSE DETAIL-REPORT-FILE
+               DISPLAY "Detail report written to " WS-DETAIL-REPORT-PATH
+           END-IF.
+
+      *> SCAN-SINGLE-FILE IS THE ORIGINAL ONE-FILE MODE: OPEN, DETECT
+      *> FAT VS. THIN, REPORT NCMDS AND WALK THE LOAD COMMANDS.
+       SCAN-SINGLE-FILE.
+           OPEN INPUT BINARY-FILE
+
+           IF WS-FILE-STATUS NOT = "00"
+               PERFORM DISPLAY-FILE-STATUS-MESSAGE
+               GOBACK
+           END-IF
+
+           PERFORM READ-WORD
            IF WS-END-OF-FILE = "N"
-               DISPLAY "Number of commands: " N-CMDS
+               IF WS-WORD-BUF = WS-FAT-MAGIC OR WS-WORD-BUF = WS-FAT-MAGIC-64
+                   MOVE "Y" TO WS-IS-FAT
+                   IF WS-WORD-BUF = WS-FAT-MAGIC-64
+                       MOVE "Y" TO WS-FAT-IS-64
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-IS-FAT = "Y"
+               PERFORM READ-FAT-ARCH-TABLE
+               CLOSE BINARY-FILE
+               PERFORM WALK-FAT-SLICES
+               MOVE DYNAMIC-FILE TO WS-AUDIT-PARAMS
+               MOVE WS-NFAT-ARCH TO WS-AUDIT-NFAT-DISP
+               STRING "fat binary, slices=" WS-AUDIT-NFAT-DISP
+                   DELIMITED BY SIZE INTO WS-AUDIT-RESULT
+               CALL "AuditLogger" USING WS-AUDIT-PROGRAM,
+                   WS-AUDIT-PARAMS, WS-AUDIT-RESULT
+           ELSE
+               IF WS-END-OF-FILE = "N"
+                   MOVE WS-WORD-BUF TO MACHO-MAGIC
+                   PERFORM READ-REST-OF-HEADER
+                   PERFORM DECODE-CPU-TYPE
+                   PERFORM DECODE-FILE-TYPE
+                   PERFORM DECODE-FLAGS
+                   DISPLAY "CPU type: " WS-CPU-TYPE-NAME
+                   DISPLAY "File type: " WS-FILE-TYPE-NAME
+                   DISPLAY "Flags: " WS-FLAGS-TEXT
+                   DISPLAY "Number of commands: " N-CMDS
+                   PERFORM WALK-LOAD-COMMANDS
+                   PERFORM WRITE-DETAIL-REPORT
+                   MOVE DYNAMIC-FILE TO WS-AUDIT-PARAMS
+                   MOVE N-CMDS TO WS-NCMDS-DISP
+                   STRING "file-type=" WS-FILE-TYPE-NAME
+                           " n-cmds=" WS-NCMDS-DISP DELIMITED BY SIZE
+                       INTO WS-AUDIT-RESULT
+                   CALL "AuditLogger" USING WS-AUDIT-PROGRAM,
+                       WS-AUDIT-PARAMS, WS-AUDIT-RESULT
+               ELSE
+                   DISPLAY "Error reading file or file is empty"
+                   MOVE DYNAMIC-FILE TO WS-AUDIT-PARAMS
+                   MOVE "error: empty or unreadable file" TO WS-AUDIT-RESULT
+                   CALL "AuditLogger" USING WS-AUDIT-PROGRAM,
+                       WS-AUDIT-PARAMS, WS-AUDIT-RESULT
+               END-IF
+               CLOSE BINARY-FILE
+           END-IF
+
+           GOBACK.
+
+      *> READ-FAT-ARCH-TABLE CAPTURES NFAT_ARCH AND EVERY FAT_ARCH
+      *> ENTRY ON THE FIRST FORWARD PASS OVER THE FILE. A CAFEBABE
+      *> FILE'S ENTRIES ARE THE 20-BYTE 32-BIT fat_arch LAYOUT; A
+      *> CAFEBABF FILE'S ENTRIES ARE THE 32-BYTE fat_arch_64 LAYOUT
+      *> (OFFSET AND SIZE WIDENED TO 8 BYTES EACH, PLUS A TRAILING
+      *> 4-BYTE RESERVED WORD) - READ-FAT-ARCH-ENTRY-64 KEEPS ONLY THE
+      *> LOW-ORDER 32 BITS OF OFFSET/SIZE, THE SAME CEILING THIS
+      *> READER ALREADY APPLIES TO EVERY OTHER FILE POSITION.
+       READ-FAT-ARCH-TABLE.
+           DISPLAY "Fat/universal binary detected"
+
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-NFAT-ARCH
+           DISPLAY "Number of architecture slices: " WS-NFAT-ARCH
+
+           IF WS-NFAT-ARCH > WS-FAT-MAX
+               MOVE WS-FAT-MAX TO WS-NFAT-ARCH
+               DISPLAY "Warning: truncating to first " WS-FAT-MAX " slices"
+           END-IF
+
+           PERFORM VARYING WS-FAT-IDX FROM 1 BY 1
+                   UNTIL WS-FAT-IDX > WS-NFAT-ARCH OR WS-END-OF-FILE = "Y"
+               IF WS-FAT-IS-64 = "Y"
+                   PERFORM READ-FAT-ARCH-ENTRY-64
+               ELSE
+                   PERFORM READ-FAT-ARCH-ENTRY-32
+               END-IF
+           END-PERFORM.
+
+      *> READ-FAT-ARCH-ENTRY-32 READS ONE 20-BYTE fat_arch ENTRY:
+      *> CPUTYPE, CPUSUBTYPE, OFFSET, SIZE, ALIGN, ALL 4-BYTE
+      *> BIG-ENDIAN WORDS.
+       READ-FAT-ARCH-ENTRY-32.
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-CPUTYPE(WS-FAT-IDX)
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-CPUSUBTYPE(WS-FAT-IDX)
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-OFFSET(WS-FAT-IDX)
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-SIZE(WS-FAT-IDX)
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-ALIGN(WS-FAT-IDX).
+
+      *> READ-FAT-ARCH-ENTRY-64 READS ONE 32-BYTE fat_arch_64 ENTRY:
+      *> CPUTYPE(4), CPUSUBTYPE(4), OFFSET(8), SIZE(8), ALIGN(4),
+      *> RESERVED(4), ALL BIG-ENDIAN. OFFSET AND SIZE EACH ARRIVE AS
+      *> TWO 4-BYTE WORDS; THE HIGH-ORDER WORD IS READ AND DISCARDED
+      *> SINCE WS-FAT-OFFSET/WS-FAT-SIZE STAY THE SAME WIDTH AS THE
+      *> 32-BIT PATH.
+       READ-FAT-ARCH-ENTRY-64.
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-CPUTYPE(WS-FAT-IDX)
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-CPUSUBTYPE(WS-FAT-IDX)
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-HIGH-BE
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-LOW-BE
+           MOVE WS-FAT-LOW-BE TO WS-FAT-OFFSET(WS-FAT-IDX)
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-HIGH-BE
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-LOW-BE
+           MOVE WS-FAT-LOW-BE TO WS-FAT-SIZE(WS-FAT-IDX)
+           PERFORM READ-WORD-BE
+           MOVE WS-WORD-NUM-BE TO WS-FAT-ALIGN(WS-FAT-IDX)
+           PERFORM READ-WORD-BE.
+
+      *> WALK-FAT-SLICES REOPENS THE FILE FOR A SECOND FORWARD PASS,
+      *> SKIPPING AHEAD TO EACH SLICE'S OFFSET AND REPORTING ITS
+      *> MACH_HEADER AND LOAD COMMANDS INDEPENDENTLY.
+       WALK-FAT-SLICES.
+           MOVE 0 TO WS-CUR-POS
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT BINARY-FILE
+
+           PERFORM VARYING WS-FAT-IDX FROM 1 BY 1
+                   UNTIL WS-FAT-IDX > WS-NFAT-ARCH OR WS-END-OF-FILE = "Y"
+               DISPLAY "---"
+               DISPLAY "Slice " WS-FAT-IDX
+                   " cputype=" WS-FAT-CPUTYPE(WS-FAT-IDX)
+                   " cpusubtype=" WS-FAT-CPUSUBTYPE(WS-FAT-IDX)
+                   " offset=" WS-FAT-OFFSET(WS-FAT-IDX)
+                   " size=" WS-FAT-SIZE(WS-FAT-IDX)
+
+               MOVE WS-FAT-OFFSET(WS-FAT-IDX) TO WS-SKIP-TARGET
+               PERFORM SKIP-TO-POSITION
+
+               IF WS-END-OF-FILE = "N"
+                   PERFORM READ-WORD
+                   MOVE WS-WORD-BUF TO MACHO-MAGIC
+                   PERFORM READ-REST-OF-HEADER
+               END-IF
+
+               IF WS-END-OF-FILE = "N"
+                   PERFORM DECODE-CPU-TYPE
+                   PERFORM DECODE-FILE-TYPE
+                   PERFORM DECODE-FLAGS
+                   DISPLAY "  CPU type: " WS-CPU-TYPE-NAME
+                   DISPLAY "  File type: " WS-FILE-TYPE-NAME
+                   DISPLAY "  Flags: " WS-FLAGS-TEXT
+                   DISPLAY "  Number of commands: " N-CMDS
+                   PERFORM WALK-LOAD-COMMANDS
+               ELSE
+                   DISPLAY "  Error reading slice header"
+               END-IF
+           END-PERFORM
+
+           CLOSE BINARY-FILE.
+
+      *> READ-REST-OF-HEADER PULLS THE SIX 4-BYTE MACH_HEADER FIELDS
+      *> THAT FOLLOW THE MAGIC, WHICH THE CALLER HAS ALREADY READ. A
+      *> mach_header_64 (MH_MAGIC_64/MH_CIGAM_64) CARRIES ONE MORE
+      *> 4-BYTE RESERVED WORD AFTER FLAGS THAT A 32-BIT mach_header
+      *> DOESN'T HAVE, SO WS-HEADER-SIZE IS SET TO THE HEADER WIDTH
+      *> THE DETECTED MAGIC IMPLIES AND THAT EXTRA WORD IS READ AND
+      *> DISCARDED BEFORE WALK-LOAD-COMMANDS STARTS - OTHERWISE THE
+      *> LOAD COMMAND TABLE WOULD BE READ FOUR BYTES EARLY FOR EVERY
+      *> 64-BIT THIN BINARY OR FAT SLICE.
+       READ-REST-OF-HEADER.
+           IF MACHO-MAGIC = WS-MH-MAGIC-64 OR MACHO-MAGIC = WS-MH-CIGAM-64
+               MOVE 32 TO WS-HEADER-SIZE
            ELSE
-               DISPLAY "Error reading file or file is empty"
+               MOVE 28 TO WS-HEADER-SIZE
+           END-IF
+
+           PERFORM READ-WORD
+           IF WS-END-OF-FILE = "N"
+               MOVE WS-WORD-BUF TO CPU-TYPE
+           END-IF
+
+           IF WS-END-OF-FILE = "N"
+               PERFORM READ-WORD
+               MOVE WS-WORD-BUF TO CPU-SUBTYPE
            END-IF
 
-           CLOSE BINARY-FILE
-           STOP RUN.
+           IF WS-END-OF-FILE = "N"
+               PERFORM READ-WORD
+               MOVE WS-WORD-BUF TO FILE-TYPE
+           END-IF
+
+           IF WS-END-OF-FILE = "N"
+               PERFORM READ-WORD
+               MOVE WS-WORD-NUM TO N-CMDS
+           END-IF
+
+           IF WS-END-OF-FILE = "N"
+               PERFORM READ-WORD
+               MOVE WS-WORD-NUM TO SIZE-CMDS
+           END-IF
+
+           IF WS-END-OF-FILE = "N"
+               PERFORM READ-WORD
+               MOVE WS-WORD-BUF TO FLAGS
+           END-IF
+
+           IF WS-END-OF-FILE = "N" AND WS-HEADER-SIZE = 32
+               PERFORM READ-WORD
+           END-IF.
+
+      *> WALK-LOAD-COMMANDS STEPS THROUGH SIZE-CMDS BYTES IMMEDIATELY
+      *> AFTER THE HEADER, PRINTING EACH COMMAND'S DECODED TYPE NAME
+      *> AND SIZE, THE WAY OTOOL -L DOES.
+       WALK-LOAD-COMMANDS.
+           DISPLAY "Load commands:"
+           MOVE 0 TO WS-LC-COUNT
+           MOVE 0 TO WS-LC-CONSUMED
+
+           PERFORM UNTIL WS-LC-CONSUMED >= SIZE-CMDS OR WS-END-OF-FILE = "Y"
+               PERFORM READ-WORD
+               MOVE WS-WORD-NUM TO WS-LC-CMD
+
+               IF WS-END-OF-FILE = "N"
+                   PERFORM READ-WORD
+                   MOVE WS-WORD-NUM TO WS-LC-CMDSIZE
+               END-IF
+
+               IF WS-END-OF-FILE = "N"
+                   ADD 1 TO WS-LC-COUNT
+                   PERFORM DECODE-LC-NAME
+                   DISPLAY "  [" WS-LC-COUNT "] " WS-LC-NAME
+                       " cmd=" WS-LC-CMD " cmdsize=" WS-LC-CMDSIZE
+
+                   IF WS-LC-CMDSIZE < 8
+                       DISPLAY "  Error: bad cmdsize, stopping walk"
+                       MOVE "Y" TO WS-END-OF-FILE
+                   ELSE
+                       ADD WS-LC-CMDSIZE TO WS-LC-CONSUMED
+                       COMPUTE WS-SKIP-TARGET = WS-CUR-POS + WS-LC-CMDSIZE - 8
+                       PERFORM SKIP-TO-POSITION
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> DECODE-LC-NAME MAPS THE NUMERIC CMD FIELD TO THE LOAD
+      *> COMMAND CONSTANT NAME, THE SAME SET OTOOL -L REPORTS.
+       DECODE-LC-NAME.
+           EVALUATE WS-LC-CMD
+               WHEN 1  MOVE "LC_SEGMENT"         TO WS-LC-NAME
+               WHEN 2  MOVE "LC_SYMTAB"          TO WS-LC-NAME
+               WHEN 3  MOVE "LC_SYMSEG"          TO WS-LC-NAME
+               WHEN 4  MOVE "LC_THREAD"          TO WS-LC-NAME
+               WHEN 5  MOVE "LC_UNIXTHREAD"      TO WS-LC-NAME
+               WHEN 11 MOVE "LC_DYSYMTAB"        TO WS-LC-NAME
+               WHEN 12 MOVE "LC_LOAD_DYLIB"      TO WS-LC-NAME
+               WHEN 13 MOVE "LC_ID_DYLIB"        TO WS-LC-NAME
+               WHEN 14 MOVE "LC_LOAD_DYLINKER"   TO WS-LC-NAME
+               WHEN 15 MOVE "LC_ID_DYLINKER"     TO WS-LC-NAME
+               WHEN 22 MOVE "LC_ROUTINES"        TO WS-LC-NAME
+               WHEN 25 MOVE "LC_SEGMENT_64"      TO WS-LC-NAME
+               WHEN 26 MOVE "LC_ROUTINES_64"     TO WS-LC-NAME
+               WHEN 27 MOVE "LC_UUID"            TO WS-LC-NAME
+               WHEN 29 MOVE "LC_CODE_SIGNATURE"  TO WS-LC-NAME
+               WHEN 30 MOVE "LC_SEGMENT_SPLIT_INFO" TO WS-LC-NAME
+               WHEN 34 MOVE "LC_DYLD_INFO"       TO WS-LC-NAME
+               WHEN 36 MOVE "LC_VERSION_MIN_MACOSX" TO WS-LC-NAME
+               WHEN 37 MOVE "LC_VERSION_MIN_IPHONEOS" TO WS-LC-NAME
+               WHEN 38 MOVE "LC_FUNCTION_STARTS" TO WS-LC-NAME
+               WHEN 41 MOVE "LC_DATA_IN_CODE"    TO WS-LC-NAME
+               WHEN 42 MOVE "LC_SOURCE_VERSION"  TO WS-LC-NAME
+               WHEN 43 MOVE "LC_DYLIB_CODE_SIGN_DRS" TO WS-LC-NAME
+               WHEN 44 MOVE "LC_ENCRYPTION_INFO_64" TO WS-LC-NAME
+               WHEN 48 MOVE "LC_RPATH"           TO WS-LC-NAME
+               WHEN OTHER MOVE "LC_UNKNOWN"      TO WS-LC-NAME
+           END-EVALUATE.
+
+      *> DECODE-CPU-TYPE MAPS THE NUMERIC CPU-TYPE FIELD TO ITS
+      *> CPU_TYPE_xxx CONSTANT NAME.
+       DECODE-CPU-TYPE.
+           EVALUATE CPU-TYPE-NUM
+               WHEN 7          MOVE "CPU_TYPE_X86"     TO WS-CPU-TYPE-NAME
+               WHEN 16777223   MOVE "CPU_TYPE_X86_64"  TO WS-CPU-TYPE-NAME
+               WHEN 12         MOVE "CPU_TYPE_ARM"     TO WS-CPU-TYPE-NAME
+               WHEN 16777228   MOVE "CPU_TYPE_ARM64"   TO WS-CPU-TYPE-NAME
+               WHEN 18         MOVE "CPU_TYPE_POWERPC" TO WS-CPU-TYPE-NAME
+               WHEN 16777234   MOVE "CPU_TYPE_POWERPC64" TO WS-CPU-TYPE-NAME
+               WHEN OTHER      MOVE "CPU_TYPE_UNKNOWN" TO WS-CPU-TYPE-NAME
+           END-EVALUATE.
+
+      *> DECODE-FILE-TYPE MAPS THE NUMERIC FILE-TYPE FIELD TO ITS
+      *> MH_xxx CONSTANT NAME.
+       DECODE-FILE-TYPE.
+           EVALUATE FILE-TYPE-NUM
+               WHEN 1  MOVE "MH_OBJECT"      TO WS-FILE-TYPE-NAME
+               WHEN 2  MOVE "MH_EXECUTE"     TO WS-FILE-TYPE-NAME
+               WHEN 3  MOVE "MH_FVMLIB"      TO WS-FILE-TYPE-NAME
+               WHEN 4  MOVE "MH_CORE"        TO WS-FILE-TYPE-NAME
+               WHEN 5  MOVE "MH_PRELOAD"     TO WS-FILE-TYPE-NAME
+               WHEN 6  MOVE "MH_DYLIB"       TO WS-FILE-TYPE-NAME
+               WHEN 7  MOVE "MH_DYLINKER"    TO WS-FILE-TYPE-NAME
+               WHEN 8  MOVE "MH_BUNDLE"      TO WS-FILE-TYPE-NAME
+               WHEN 9  MOVE "MH_DYLIB_STUB"  TO WS-FILE-TYPE-NAME
+               WHEN 10 MOVE "MH_DSYM"        TO WS-FILE-TYPE-NAME
+               WHEN 11 MOVE "MH_KEXT_BUNDLE" TO WS-FILE-TYPE-NAME
+               WHEN OTHER MOVE "MH_UNKNOWN"  TO WS-FILE-TYPE-NAME
+           END-EVALUATE.
+
+      *> DECODE-FLAGS BUILDS A SPACE-SEPARATED LIST OF THE MH_xxx FLAG
+      *> NAMES THAT ARE SET IN THE FLAGS BITMASK, CHECKING ONE BIT AT
+      *> A TIME SINCE COBOL HAS NO BITWISE-AND OPERATOR.
+       DECODE-FLAGS.
+           MOVE SPACES TO WS-FLAGS-TEXT
+
+           COMPUTE WS-BIT-CHECK = FUNCTION MOD(FLAGS-NUM / 1, 2)
+           IF WS-BIT-CHECK = 1
+               STRING WS-FLAGS-TEXT DELIMITED BY SPACE
+                   " MH_NOUNDEFS" DELIMITED BY SIZE
+                   INTO WS-FLAGS-SCRATCH
+               MOVE WS-FLAGS-SCRATCH TO WS-FLAGS-TEXT
+           END-IF
+
+           COMPUTE WS-BIT-CHECK = FUNCTION MOD(FLAGS-NUM / 4, 2)
+           IF WS-BIT-CHECK = 1
+               STRING WS-FLAGS-TEXT DELIMITED BY SPACE
+                   " MH_DYLDLINK" DELIMITED BY SIZE
+                   INTO WS-FLAGS-SCRATCH
+               MOVE WS-FLAGS-SCRATCH TO WS-FLAGS-TEXT
+           END-IF
+
+           COMPUTE WS-BIT-CHECK = FUNCTION MOD(FLAGS-NUM / 128, 2)
+           IF WS-BIT-CHECK = 1
+               STRING WS-FLAGS-TEXT DELIMITED BY SPACE
+                   " MH_TWOLEVEL" DELIMITED BY SIZE
+                   INTO WS-FLAGS-SCRATCH
+               MOVE WS-FLAGS-SCRATCH TO WS-FLAGS-TEXT
+           END-IF
+
+           COMPUTE WS-BIT-CHECK = FUNCTION MOD(FLAGS-NUM / 8192, 2)
+           IF WS-BIT-CHECK = 1
+               STRING WS-FLAGS-TEXT DELIMITED BY SPACE
+                   " MH_SUBSECTIONS_VIA_SYMBOLS" DELIMITED BY SIZE
+                   INTO WS-FLAGS-SCRATCH
+               MOVE WS-FLAGS-SCRATCH TO WS-FLAGS-TEXT
+           END-IF
+
+           COMPUTE WS-BIT-CHECK = FUNCTION MOD(FLAGS-NUM / 65536, 2)
+           IF WS-BIT-CHECK = 1
+               STRING WS-FLAGS-TEXT DELIMITED BY SPACE
+                   " MH_BINDS_TO_WEAK" DELIMITED BY SIZE
+                   INTO WS-FLAGS-SCRATCH
+               MOVE WS-FLAGS-SCRATCH TO WS-FLAGS-TEXT
+           END-IF
+
+           COMPUTE WS-BIT-CHECK = FUNCTION MOD(FLAGS-NUM / 2097152, 2)
+           IF WS-BIT-CHECK = 1
+               STRING WS-FLAGS-TEXT DELIMITED BY SPACE
+                   " MH_PIE" DELIMITED BY SIZE
+                   INTO WS-FLAGS-SCRATCH
+               MOVE WS-FLAGS-SCRATCH TO WS-FLAGS-TEXT
+           END-IF
+
+           IF WS-FLAGS-TEXT = SPACES
+               MOVE "(none)" TO WS-FLAGS-TEXT
+           END-IF.
+
+      *> READ-WORD PULLS THE NEXT 4 SEQUENTIAL BYTES INTO WS-WORD-BUF,
+      *> ADVANCING WS-CUR-POS PAST THEM. NATIVE LITTLE-ENDIAN LAYOUT
+      *> MATCHES A THIN MACH-O HEADER'S OWN ON-DISK ORDER, SO
+      *> WS-WORD-NUM CAN BE READ DIRECTLY AS A BINARY NUMBER.
+       READ-WORD.
+           PERFORM VARYING WS-WORD-IDX FROM 1 BY 1 UNTIL WS-WORD-IDX > 4
+               IF WS-END-OF-FILE = "N"
+                   READ BINARY-FILE
+                       AT END
+                           MOVE "Y" TO WS-END-OF-FILE
+                       NOT AT END
+                           MOVE BINARY-BYTE TO WS-WORD-BYTE(WS-WORD-IDX)
+                           ADD 1 TO WS-CUR-POS
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+      *> READ-WORD-BE IS READ-WORD FOLLOWED BY A BIG-ENDIAN-TO-NUMBER
+      *> CONVERSION, FOR THE FAT HEADER AND FAT_ARCH TABLE WHICH ARE
+      *> ALWAYS STORED BIG-ENDIAN REGARDLESS OF HOST OR SLICE.
+       READ-WORD-BE.
+           PERFORM READ-WORD
+           IF WS-END-OF-FILE = "N"
+               COMPUTE WS-WORD-NUM-BE =
+                     (FUNCTION ORD(WS-WORD-BYTE(1)) - 1) * 16777216
+                   + (FUNCTION ORD(WS-WORD-BYTE(2)) - 1) * 65536
+                   + (FUNCTION ORD(WS-WORD-BYTE(3)) - 1) * 256
+                   + (FUNCTION ORD(WS-WORD-BYTE(4)) - 1)
+           END-IF.
+
+      *> SKIP-TO-POSITION READS AND DISCARDS BYTES UNTIL WS-CUR-POS
+      *> REACHES WS-SKIP-TARGET. FILE POSITIONS ONLY EVER MOVE
+      *> FORWARD, SO THIS IS THE ONLY "SEEK" THIS PROGRAM NEEDS.
+       SKIP-TO-POSITION.
+           PERFORM UNTIL WS-CUR-POS >= WS-SKIP-TARGET OR WS-END-OF-FILE = "Y"
+               READ BINARY-FILE
+                   AT END
+                       MOVE "Y" TO WS-END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO WS-CUR-POS
+               END-READ
+           END-PERFORM.
+
+       COPY "filestat.cpy".
