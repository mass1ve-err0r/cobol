@@ -13,23 +13,57 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILE-IN ASSIGN TO WS-FILENAME
+           SELECT FILE-IN ASSIGN DYNAMIC WS-FILENAME
            ORGANIZATION IS BINARY SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT DUMP-FILE ASSIGN DYNAMIC WS-DUMP-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DUMP-STATUS.
+
+           SELECT OUT-FILE ASSIGN DYNAMIC WS-OUTPUT-FILE
+           ORGANIZATION IS BINARY SEQUENTIAL
+           FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT DUMP-OUT-FILE ASSIGN DYNAMIC WS-DUMP-OUT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DUMP-OUT-STATUS.
+
+           SELECT DIFF-FILE-B ASSIGN DYNAMIC WS-DIFF-FILE-B
+           ORGANIZATION IS BINARY SEQUENTIAL
+           FILE STATUS IS WS-DIFF-STATUS-B.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FILE-IN.
-       01  FILE-IN-REC PIC X(16).
+       01  FILE-IN-REC PIC X(1).
+
+       FD  DUMP-FILE.
+       01  DUMP-RECORD PIC X(256).
+
+       FD  OUT-FILE.
+       01  OUT-REC PIC X(1).
+
+       FD  DUMP-OUT-FILE.
+       01  DUMP-OUT-RECORD PIC X(256).
+
+       FD  DIFF-FILE-B.
+       01  DIFF-FILE-B-REC PIC X(1).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-PATH       PIC X(1024).
        01  WS-FILENAME        PIC X(255) VALUE SPACES.
        01  WS-FILE-STATUS     PIC XX VALUE SPACES.
-       01  WS-OFFSET          PIC 9(8) VALUE 0.
-       01  WS-HEX-STRING      PIC X(48) VALUE SPACES.
-       01  WS-ASCIILINE       PIC X(16) VALUE SPACES.
+       01  WS-OFFSET          PIC 9(9) VALUE 0.
+       01  WS-HEX-STRING      PIC X(96) VALUE SPACES.
+       01  WS-ASCIILINE       PIC X(32) VALUE SPACES.
        01  WS-EOF-FLAG        PIC X VALUE 'N'.
+
+      *> AUDIT-TRAIL FIELDS, PASSED TO THE SHARED AuditLogger
+      *> SUBPROGRAM AFTER A RUN COMPLETES.
+       01  WS-AUDIT-PROGRAM   PIC X(20) VALUE "CXX".
+       01  WS-AUDIT-PARAMS    PIC X(255) VALUE SPACES.
+       01  WS-AUDIT-RESULT    PIC X(255) VALUE SPACES.
        01  WS-BYTE            PIC X VALUE SPACES.
        01  WS-POSITION        PIC 9(2) VALUE 0.
        01  WS-HEX-CHARS       PIC XX VALUE SPACES.
@@ -42,66 +76,364 @@
        01  HEX-TABLE          PIC X(16) VALUE "0123456789ABCDEF".
        01  WS-RESULT          PIC X(2) VALUE SPACES.
 
+      *> CONFIGURABLE BYTES-PER-LINE, SET VIA "-c <n>" ANYWHERE ON THE
+      *> COMMAND LINE (xxd'S OWN "-c" FLAG DOES THE SAME). DEFAULTS TO
+      *> THE ORIGINAL 16 BYTES PER LINE WHEN THE FLAG IS OMITTED.
+       01  WS-BYTES-PER-LINE     PIC 9(2) COMP-5 VALUE 16.
+       01  WS-MAX-BYTES-PER-LINE PIC 9(2) COMP-5 VALUE 32.
+       01  WS-FILENAME-ARG       PIC X(255) VALUE SPACES.
+       01  WS-LINE-BYTE-COUNT    PIC 9(2) COMP-5 VALUE 0.
+       01  WS-HEX-DISPLAY-LEN    PIC 9(3) COMP-5 VALUE 0.
+       01  WS-CUR-BYTE           PIC X VALUE SPACES.
+
+      *> GENERAL COMMAND-LINE TOKENIZER. EVERY FLAG ("-c", "-r", "-s",
+      *> "-l", ...) IS RECOGNIZED FROM THE TOKEN TABLE IN ANY ORDER,
+      *> WITH NON-FLAG TOKENS COLLECTED AS POSITIONAL ARGUMENTS.
+       01  WS-ARG-TABLE.
+           05 WS-ARG-ENTRY PIC X(255) OCCURS 12 TIMES.
+       01  WS-ARG-COUNT          PIC 9(2) COMP-5 VALUE 0.
+       01  WS-ARG-IDX            PIC 9(2) COMP-5 VALUE 0.
+       01  WS-POSITIONAL-TABLE.
+           05 WS-POSITIONAL-ENTRY PIC X(255) OCCURS 4 TIMES.
+       01  WS-POSITIONAL-COUNT   PIC 9(2) COMP-5 VALUE 0.
+
+      *> REVERSE MODE, "-r", REBUILDS THE ORIGINAL BINARY FROM A HEX
+      *> DUMP THIS PROGRAM PRODUCED: "cxx -r <dumpfile> <outputfile>
+      *> [-c bytes-per-line]". THE DECIMAL OFFSET COLUMN IS ALWAYS 9
+      *> CHARACTERS WIDE (AS WRITTEN BY READ-HEX-LINE'S FUNCTION
+      *> NUMVAL-C CALL), FOLLOWED BY THE " (0xHHHHHHHH)  " COMBINED
+      *> HEX-OFFSET HEADER (4 + 8 + 3 = 15 MORE CHARACTERS), SO EACH
+      *> HEX BYTE PAIR CAN BE LOCATED BY THE SAME POSITION ARITHMETIC
+      *> USED TO WRITE IT.
+       01  WS-REVERSE-MODE       PIC X VALUE "N".
+       01  WS-DUMP-FILE          PIC X(255) VALUE SPACES.
+       01  WS-OUTPUT-FILE        PIC X(255) VALUE SPACES.
+       01  WS-DUMP-STATUS        PIC XX VALUE SPACES.
+       01  WS-OUT-STATUS         PIC XX VALUE SPACES.
+       01  WS-DUMP-LINE          PIC X(256) VALUE SPACES.
+       01  WS-DUMP-EOF           PIC X VALUE "N".
+       01  WS-REV-POSITION       PIC 9(2) COMP-5.
+       01  WS-OFFSET-FIELD-WIDTH PIC 9(2) COMP-5 VALUE 9.
+       01  WS-HEX-HEADER-WIDTH   PIC 9(2) COMP-5 VALUE 15.
+       01  WS-HEX-REGION-START   PIC 9(3) COMP-5.
+       01  WS-HEX-PAIR-START     PIC 9(3) COMP-5.
+       01  WS-HEX-PAIR           PIC XX VALUE SPACES.
+       01  WS-HEX-CHAR-IN        PIC X VALUE SPACES.
+       01  WS-HEX-VAL-OUT        PIC 9(2) COMP-5 VALUE 0.
+       01  WS-HI-VAL             PIC 9(2) COMP-5 VALUE 0.
+       01  WS-LO-VAL             PIC 9(2) COMP-5 VALUE 0.
+       01  WS-BYTE-VALUE         PIC 9(3) COMP-5 VALUE 0.
+       01  WS-OUT-BYTE           PIC X VALUE SPACES.
+
+      *> SEEK OFFSET / LENGTH LIMIT, "-s <offset>" AND "-l <length>",
+      *> THE SAME PAIR xxd ITSELF OFFERS. "-s" SKIPS FORWARD PAST THAT
+      *> MANY BYTES BEFORE DUMPING BEGINS (AND THE DISPLAYED OFFSET
+      *> STARTS FROM THERE); "-l" STOPS AFTER THAT MANY BYTES HAVE
+      *> BEEN DUMPED EVEN IF THE FILE HAS MORE LEFT.
+       01  WS-SEEK-OFFSET        PIC 9(9) COMP-5 VALUE 0.
+       01  WS-LENGTH-LIMIT       PIC 9(9) COMP-5 VALUE 0.
+       01  WS-BYTES-DUMPED       PIC 9(9) COMP-5 VALUE 0.
+       01  WS-SKIP-COUNTER       PIC 9(9) COMP-5 VALUE 0.
+
+      *> "-o <path>" REDIRECTS THE HEX/ASCII DUMP LINES TO A FILE
+      *> INSTEAD OF THE CONSOLE. THE LINE IS BUILT INTO A BUFFER
+      *> EITHER WAY SO THE SAME TEXT GOES TO WHICHEVER DESTINATION
+      *> IS ACTIVE.
+       01  WS-WRITE-TO-FILE      PIC X VALUE "N".
+       01  WS-DUMP-OUT-PATH      PIC X(255) VALUE SPACES.
+       01  WS-DUMP-OUT-STATUS    PIC XX VALUE SPACES.
+       01  WS-OUTPUT-LINE        PIC X(256) VALUE SPACES.
+       01  WS-OFFSET-TEXT        PIC X(9) VALUE SPACES.
+
+      *> "-d <file-b>" COMPARES THE MAIN POSITIONAL FILE AGAINST A
+      *> SECOND BINARY BYTE FOR BYTE AND REPORTS EVERY OFFSET WHERE
+      *> THEY DISAGREE, INCLUDING ONE FILE RUNNING PAST THE END OF
+      *> THE OTHER.
+       01  WS-DIFF-MODE          PIC X VALUE "N".
+       01  WS-DIFF-FILE-B        PIC X(255) VALUE SPACES.
+       01  WS-DIFF-STATUS-B      PIC XX VALUE SPACES.
+       01  WS-DIFF-BYTE-A        PIC X VALUE SPACES.
+       01  WS-DIFF-BYTE-B        PIC X VALUE SPACES.
+       01  WS-DIFF-EOF-A         PIC X VALUE "N".
+       01  WS-DIFF-EOF-B         PIC X VALUE "N".
+       01  WS-DIFF-OFFSET        PIC 9(9) COMP-5 VALUE 0.
+       01  WS-DIFF-COUNT         PIC 9(9) COMP-5 VALUE 0.
+       01  WS-DIFF-HEX-A         PIC X(2) VALUE SPACES.
+       01  WS-DIFF-HEX-B         PIC X(2) VALUE SPACES.
+
+      *> RUNNING ADDITIVE CHECKSUM OVER EVERY BYTE DUMPED, PRINTED AS A
+      *> TRAILER LINE ONCE THE MAIN DUMP LOOP HITS EOF, SO TWO DUMPS OF
+      *> THE SAME FILE CAN BE COMPARED WITHOUT RE-HASHING THE BINARY.
+       01  WS-CHECKSUM           PIC 9(9) COMP-5 VALUE 0.
+       01  WS-CHECKSUM-DISP      PIC 9(5) VALUE 0.
+
+      *> HEX RENDERING OF EACH LINE'S OFFSET, ADDED ALONGSIDE THE
+      *> EXISTING DECIMAL OFFSET, USING THE SAME DIVIDE-AND-REMAINDER
+      *> APPROACH AGAINST HEX-TABLE THAT DEC2HEX'S CONVERT-TO-BASE USES.
+       01  WS-OFFSET-HEX         PIC X(8) VALUE SPACES.
+       01  WS-OFFHEX-DECIMAL     PIC 9(9) COMP-5 VALUE 0.
+       01  WS-OFFHEX-REMAINDER   PIC 9(2) COMP-5 VALUE 0.
+       01  WS-OFFHEX-INDEX       PIC 9(2) COMP-5 VALUE 0.
+
+      *> STARTUP-CONFIGURATION DEFAULTS, READ FROM tool.cfg (IF PRESENT)
+      *> BEFORE THE COMMAND LINE IS PARSED, SO A PREFERRED
+      *> BYTES-PER-LINE DOESN'T HAVE TO BE RESPECIFIED WITH "-c" EVERY
+      *> TIME. THE OUTPUT-FILENAME/AUDIT-LOG-PATH SLOTS ARE UNUSED HERE
+      *> BUT STILL PASSED SINCE ConfigReader's CALL CONTRACT IS SHARED
+      *> BY EVERY TOOL.
+       01  WS-CFG-OUTPUT-FILENAME PIC X(255) VALUE SPACES.
+       01  WS-CFG-AUDIT-LOG-PATH  PIC X(255) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            ACCEPT WS-FILE-PATH FROM COMMAND-LINE
 
            IF WS-FILE-PATH = SPACES
-             DISPLAY "Usage: cxx <abs_path_to_binary>"
-             STOP RUN
+             DISPLAY "Usage: cxx [-c bytes-per-line] [-s seek-offset] "
+                 "[-l length] [-o outfile] <abs_path_to_binary>"
+             DISPLAY "   or: cxx -r <dumpfile> <outputfile> "
+                 "[-c bytes-per-line]"
+             DISPLAY "   or: cxx -d <other_binary> <abs_path_to_binary>"
+             GOBACK
+           END-IF
+
+           CALL "ConfigReader" USING WS-BYTES-PER-LINE,
+               WS-CFG-OUTPUT-FILENAME, WS-CFG-AUDIT-LOG-PATH
+
+           PERFORM PARSE-ARGS
+
+           IF WS-REVERSE-MODE = "Y"
+               MOVE WS-POSITIONAL-ENTRY(1) TO WS-DUMP-FILE
+               MOVE WS-POSITIONAL-ENTRY(2) TO WS-OUTPUT-FILE
+               PERFORM REBUILD-FROM-DUMP
+               MOVE WS-DUMP-FILE TO WS-AUDIT-PARAMS
+               STRING "reverse mode, rebuilt " WS-OUTPUT-FILE
+                   DELIMITED BY SIZE INTO WS-AUDIT-RESULT
+               CALL "AuditLogger" USING WS-AUDIT-PROGRAM,
+                   WS-AUDIT-PARAMS, WS-AUDIT-RESULT
+               GOBACK
+           END-IF
+
+           IF WS-DIFF-MODE = "Y"
+               MOVE WS-POSITIONAL-ENTRY(1) TO WS-FILENAME-ARG
+               MOVE WS-FILENAME-ARG TO WS-FILENAME
+               PERFORM RUN-DIFF-MODE
+               MOVE WS-FILENAME TO WS-AUDIT-PARAMS
+               MOVE "diff mode complete" TO WS-AUDIT-RESULT
+               CALL "AuditLogger" USING WS-AUDIT-PROGRAM,
+                   WS-AUDIT-PARAMS, WS-AUDIT-RESULT
+               GOBACK
            END-IF
 
-           MOVE WS-FILE-PATH TO WS-FILENAME
+           MOVE WS-POSITIONAL-ENTRY(1) TO WS-FILENAME-ARG
+           MOVE WS-FILENAME-ARG TO WS-FILENAME
 
            OPEN INPUT FILE-IN
            IF WS-FILE-STATUS NOT = "00"
-               DISPLAY "Error: Could not open file " WS-FILENAME " with status " WS-FILE-STATUS
-               STOP RUN
+               DISPLAY "Error: Could not open file " WS-FILENAME
+               PERFORM DISPLAY-FILE-STATUS-MESSAGE
+               GOBACK
+           END-IF
+
+           IF WS-WRITE-TO-FILE = "Y"
+               OPEN OUTPUT DUMP-OUT-FILE
+               IF WS-DUMP-OUT-STATUS NOT = "00"
+                   DISPLAY "Error: Could not create output file "
+                       WS-DUMP-OUT-PATH " with status " WS-DUMP-OUT-STATUS
+                   CLOSE FILE-IN
+                   GOBACK
+               END-IF
+           END-IF
+
+           IF WS-SEEK-OFFSET > 0
+               PERFORM VARYING WS-SKIP-COUNTER FROM 1 BY 1
+                       UNTIL WS-SKIP-COUNTER > WS-SEEK-OFFSET OR WS-EOF-FLAG = "Y"
+                   READ FILE-IN INTO WS-CUR-BYTE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                   END-READ
+               END-PERFORM
+               MOVE WS-SEEK-OFFSET TO WS-OFFSET
            END-IF
 
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               READ FILE-IN INTO FILE-IN-REC
-                   AT END
-                       MOVE "Y" TO WS-EOF-FLAG
-                   NOT AT END
-                       PERFORM PRINT-HEX-LINE
-               END-READ
+               PERFORM READ-HEX-LINE
            END-PERFORM
 
-           CLOSE FILE-IN
-           STOP RUN.
+           PERFORM PRINT-CHECKSUM-TRAILER
 
-       PRINT-HEX-LINE.
-           MOVE SPACES TO WS-HEX-STRING
-           MOVE SPACES TO WS-ASCIILINE
+           CLOSE FILE-IN
+           IF WS-WRITE-TO-FILE = "Y"
+               CLOSE DUMP-OUT-FILE
+               DISPLAY "Dump written to " WS-DUMP-OUT-PATH
+           END-IF
 
-           *> ChatGPT gave me this bruh as routine, oh lord
-           PERFORM VARYING WS-POSITION FROM 1 BY 1 UNTIL WS-POSITION > 16
-               IF FILE-IN-REC(WS-POSITION:1) NOT EQUAL LOW-VALUE
-                   MOVE FILE-IN-REC(WS-POSITION:1) TO WS-BYTE
-                   PERFORM CONVERT-BYTE-TO-HEX
+           MOVE WS-FILENAME TO WS-AUDIT-PARAMS
+           STRING "dumped " WS-OFFSET " bytes" DELIMITED BY SIZE
+               INTO WS-AUDIT-RESULT
+           CALL "AuditLogger" USING WS-AUDIT-PROGRAM,
+               WS-AUDIT-PARAMS, WS-AUDIT-RESULT
+           GOBACK.
 
-                   MOVE WS-RESULT TO WS-HEX-STRING((WS-POSITION - 1) * 3 + 1:2)
+      *> PARSE-ARGS SPLITS THE COMMAND LINE INTO TOKENS AND WALKS
+      *> THEM, RECOGNIZING FLAGS IN ANY ORDER AND COLLECTING EVERY
+      *> OTHER TOKEN AS A POSITIONAL ARGUMENT.
+       PARSE-ARGS.
+           UNSTRING WS-FILE-PATH DELIMITED BY ALL SPACE
+               INTO WS-ARG-ENTRY(1) WS-ARG-ENTRY(2) WS-ARG-ENTRY(3)
+                    WS-ARG-ENTRY(4) WS-ARG-ENTRY(5) WS-ARG-ENTRY(6)
+                    WS-ARG-ENTRY(7) WS-ARG-ENTRY(8) WS-ARG-ENTRY(9)
+                    WS-ARG-ENTRY(10) WS-ARG-ENTRY(11) WS-ARG-ENTRY(12)
+               TALLYING IN WS-ARG-COUNT
+           END-UNSTRING
 
-                   COMPUTE WS-TMP1 = FUNCTION MOD(WS-POSITION 2)
+           PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-ARG-COUNT
+               EVALUATE WS-ARG-ENTRY(WS-ARG-IDX)
+                   WHEN "-r"
+                       MOVE "Y" TO WS-REVERSE-MODE
+                   WHEN "-c"
+                       ADD 1 TO WS-ARG-IDX
+                       COMPUTE WS-BYTES-PER-LINE =
+                           FUNCTION NUMVAL(WS-ARG-ENTRY(WS-ARG-IDX))
+                       IF WS-BYTES-PER-LINE < 1 OR
+                               WS-BYTES-PER-LINE > WS-MAX-BYTES-PER-LINE
+                           DISPLAY "Error: -c columns must be between 1 and "
+                               WS-MAX-BYTES-PER-LINE
+                           GOBACK
+                       END-IF
+                   WHEN "-s"
+                       ADD 1 TO WS-ARG-IDX
+                       COMPUTE WS-SEEK-OFFSET =
+                           FUNCTION NUMVAL(WS-ARG-ENTRY(WS-ARG-IDX))
+                   WHEN "-l"
+                       ADD 1 TO WS-ARG-IDX
+                       COMPUTE WS-LENGTH-LIMIT =
+                           FUNCTION NUMVAL(WS-ARG-ENTRY(WS-ARG-IDX))
+                   WHEN "-o"
+                       ADD 1 TO WS-ARG-IDX
+                       MOVE "Y" TO WS-WRITE-TO-FILE
+                       MOVE WS-ARG-ENTRY(WS-ARG-IDX) TO WS-DUMP-OUT-PATH
+                   WHEN "-d"
+                       ADD 1 TO WS-ARG-IDX
+                       MOVE "Y" TO WS-DIFF-MODE
+                       MOVE WS-ARG-ENTRY(WS-ARG-IDX) TO WS-DIFF-FILE-B
+                   WHEN OTHER
+                       ADD 1 TO WS-POSITIONAL-COUNT
+                       MOVE WS-ARG-ENTRY(WS-ARG-IDX)
+                           TO WS-POSITIONAL-ENTRY(WS-POSITIONAL-COUNT)
+               END-EVALUATE
+           END-PERFORM.
 
-                   IF WS-TMP1 = 0
-                       MOVE " " TO WS-HEX-STRING(WS-POSITION * 3:1)
-                   END-IF
+      *> READ-HEX-LINE PULLS UP TO WS-BYTES-PER-LINE BYTES FROM THE
+      *> FILE, ONE AT A TIME (THE SAME FORWARD-ONLY BYTE-READ STYLE
+      *> MachoReader USES), AND PRINTS THE HEX/ASCII LINE ONLY IF AT
+      *> LEAST ONE BYTE WAS ACTUALLY READ. A NON-ZERO WS-LENGTH-LIMIT
+      *> CUTS THE DUMP SHORT ONCE THAT MANY BYTES HAVE BEEN PRINTED,
+      *> EVEN IF THE FILE HAS MORE DATA LEFT.
+       READ-HEX-LINE.
+           MOVE SPACES TO WS-HEX-STRING
+           MOVE SPACES TO WS-ASCIILINE
+           MOVE 0 TO WS-LINE-BYTE-COUNT
 
-                   IF FUNCTION ORD(WS-BYTE) >= 32 AND FUNCTION ORD(WS-BYTE) <= 126
-                       MOVE WS-BYTE TO WS-ASCIILINE(WS-POSITION:1)
-                   ELSE
-                       MOVE "." TO WS-ASCIILINE(WS-POSITION:1)
-                   END-IF
+           PERFORM VARYING WS-POSITION FROM 1 BY 1
+                   UNTIL WS-POSITION > WS-BYTES-PER-LINE OR WS-EOF-FLAG = 'Y'
+               IF WS-LENGTH-LIMIT > 0 AND WS-BYTES-DUMPED >= WS-LENGTH-LIMIT
+                   MOVE "Y" TO WS-EOF-FLAG
                ELSE
-                   MOVE "  " TO WS-HEX-STRING((WS-POSITION - 1) * 3 + 1:2)
-                   MOVE "." TO WS-ASCIILINE(WS-POSITION:1)
+                   READ FILE-IN INTO WS-CUR-BYTE
+                       AT END
+                           MOVE "Y" TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM CONVERT-AND-STORE-BYTE
+                           ADD 1 TO WS-BYTES-DUMPED
+                   END-READ
                END-IF
            END-PERFORM
 
-           DISPLAY FUNCTION NUMVAL-C(WS-OFFSET) "  " WS-HEX-STRING " " WS-ASCIILINE
-           ADD 16 TO WS-OFFSET.
+           IF WS-LINE-BYTE-COUNT > 0
+               COMPUTE WS-HEX-DISPLAY-LEN = WS-BYTES-PER-LINE * 3 - 1
+               MOVE SPACES TO WS-OUTPUT-LINE
+               MOVE FUNCTION NUMVAL-C(WS-OFFSET) TO WS-OFFSET-TEXT
+               PERFORM CONVERT-OFFSET-TO-HEX
+               STRING WS-OFFSET-TEXT DELIMITED BY SIZE
+                   " (0x" DELIMITED BY SIZE
+                   WS-OFFSET-HEX DELIMITED BY SIZE
+                   ")  " DELIMITED BY SIZE
+                   WS-HEX-STRING(1:WS-HEX-DISPLAY-LEN) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-ASCIILINE(1:WS-BYTES-PER-LINE) DELIMITED BY SIZE
+                   INTO WS-OUTPUT-LINE
+               END-STRING
+
+               IF WS-WRITE-TO-FILE = "Y"
+                   MOVE WS-OUTPUT-LINE TO DUMP-OUT-RECORD
+                   WRITE DUMP-OUT-RECORD
+               ELSE
+                   DISPLAY FUNCTION NUMVAL-C(WS-OFFSET) " (0x"
+                       WS-OFFSET-HEX ")  "
+                       WS-HEX-STRING(1:WS-HEX-DISPLAY-LEN) " "
+                       WS-ASCIILINE(1:WS-BYTES-PER-LINE)
+               END-IF
+
+               ADD WS-LINE-BYTE-COUNT TO WS-OFFSET
+           END-IF.
+
+      *> CONVERT-OFFSET-TO-HEX RENDERS WS-OFFSET AS 8 ZERO-PADDED HEX
+      *> DIGITS, USING THE SAME DIVIDE-BY-16-AND-REMAINDER APPROACH
+      *> DEC2HEX'S CONVERT-TO-BASE USES AGAINST ITS OWN BASE-TABLE.
+       CONVERT-OFFSET-TO-HEX.
+           MOVE WS-OFFSET TO WS-OFFHEX-DECIMAL
+           MOVE "00000000" TO WS-OFFSET-HEX
+           MOVE 8 TO WS-OFFHEX-INDEX
+
+           PERFORM UNTIL WS-OFFHEX-DECIMAL = 0 OR WS-OFFHEX-INDEX = 0
+               COMPUTE WS-OFFHEX-REMAINDER =
+                   FUNCTION MOD(WS-OFFHEX-DECIMAL 16)
+               MOVE HEX-TABLE(WS-OFFHEX-REMAINDER + 1:1)
+                   TO WS-OFFSET-HEX(WS-OFFHEX-INDEX:1)
+               SUBTRACT 1 FROM WS-OFFHEX-INDEX
+               DIVIDE WS-OFFHEX-DECIMAL BY 16 GIVING WS-OFFHEX-DECIMAL
+           END-PERFORM.
+
+      *> PRINT-CHECKSUM-TRAILER SHOWS THE RUNNING ADDITIVE CHECKSUM,
+      *> WRAPPED TO 5 DIGITS, ONCE THE MAIN DUMP LOOP HAS FINISHED.
+      *> IT GOES WHEREVER THE DUMP ITSELF WENT, SO A FILE DUMP CARRIES
+      *> ITS OWN CHECKSUM LINE ALONGSIDE THE HEX/ASCII LINES.
+       PRINT-CHECKSUM-TRAILER.
+           COMPUTE WS-CHECKSUM-DISP = FUNCTION MOD(WS-CHECKSUM 65536)
+
+           IF WS-WRITE-TO-FILE = "Y"
+               MOVE SPACES TO DUMP-OUT-RECORD
+               STRING "Checksum (additive, mod 65536): " WS-CHECKSUM-DISP
+                   DELIMITED BY SIZE INTO DUMP-OUT-RECORD
+               WRITE DUMP-OUT-RECORD
+           ELSE
+               DISPLAY "Checksum (additive, mod 65536): " WS-CHECKSUM-DISP
+           END-IF.
+
+      *> CONVERT-AND-STORE-BYTE PLACES ONE BYTE JUST READ INTO BOTH
+      *> THE HEX AND ASCII HALVES OF THE CURRENT LINE AT WS-POSITION.
+       CONVERT-AND-STORE-BYTE.
+           MOVE WS-CUR-BYTE TO WS-BYTE
+           ADD FUNCTION ORD(WS-BYTE) TO WS-CHECKSUM
+           PERFORM CONVERT-BYTE-TO-HEX
+
+           MOVE WS-RESULT TO WS-HEX-STRING((WS-POSITION - 1) * 3 + 1:2)
+
+           COMPUTE WS-TMP1 = FUNCTION MOD(WS-POSITION 2)
+
+           IF WS-TMP1 = 0
+               MOVE " " TO WS-HEX-STRING(WS-POSITION * 3:1)
+           END-IF
+
+           IF FUNCTION ORD(WS-BYTE) >= 32 AND FUNCTION ORD(WS-BYTE) <= 126
+               MOVE WS-BYTE TO WS-ASCIILINE(WS-POSITION:1)
+           ELSE
+               MOVE "." TO WS-ASCIILINE(WS-POSITION:1)
+           END-IF
+
+           ADD 1 TO WS-LINE-BYTE-COUNT.
 
        CONVERT-BYTE-TO-HEX.
            MOVE FUNCTION ORD(WS-BYTE) TO WS-DECIMAL
@@ -120,4 +452,165 @@
                MOVE "0" TO WS-RESULT(1:1)
            END-IF.
 
-       END PROGRAM XXDCLONE.
+      *> RUN-DIFF-MODE OPENS THE MAIN FILE AND THE "-d" COMPARISON
+      *> FILE TOGETHER AND WALKS BOTH ONE BYTE AT A TIME, REPORTING
+      *> EVERY OFFSET WHERE THE TWO DISAGREE. ONE FILE HITTING EOF
+      *> BEFORE THE OTHER COUNTS AS A DIFFERENCE AT EVERY REMAINING
+      *> OFFSET OF THE LONGER FILE.
+       RUN-DIFF-MODE.
+           OPEN INPUT FILE-IN
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error: Could not open file " WS-FILENAME
+               PERFORM DISPLAY-FILE-STATUS-MESSAGE
+               GOBACK
+           END-IF
+
+           OPEN INPUT DIFF-FILE-B
+           IF WS-DIFF-STATUS-B NOT = "00"
+               DISPLAY "Error: Could not open file " WS-DIFF-FILE-B
+                   " with status " WS-DIFF-STATUS-B
+               CLOSE FILE-IN
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-DIFF-EOF-A = "Y" AND WS-DIFF-EOF-B = "Y"
+               IF WS-DIFF-EOF-A NOT = "Y"
+                   READ FILE-IN INTO WS-DIFF-BYTE-A
+                       AT END
+                           MOVE "Y" TO WS-DIFF-EOF-A
+                   END-READ
+               END-IF
+
+               IF WS-DIFF-EOF-B NOT = "Y"
+                   READ DIFF-FILE-B INTO WS-DIFF-BYTE-B
+                       AT END
+                           MOVE "Y" TO WS-DIFF-EOF-B
+                   END-READ
+               END-IF
+
+               IF NOT (WS-DIFF-EOF-A = "Y" AND WS-DIFF-EOF-B = "Y")
+                   IF WS-DIFF-EOF-A = "Y" OR WS-DIFF-EOF-B = "Y"
+                       OR WS-DIFF-BYTE-A NOT = WS-DIFF-BYTE-B
+                       PERFORM REPORT-DIFF-OFFSET
+                   END-IF
+                   ADD 1 TO WS-DIFF-OFFSET
+               END-IF
+           END-PERFORM
+
+           CLOSE FILE-IN
+           CLOSE DIFF-FILE-B
+
+           IF WS-DIFF-COUNT = 0
+               DISPLAY "Files are identical"
+           ELSE
+               DISPLAY WS-DIFF-COUNT " byte(s) differ"
+           END-IF.
+
+      *> REPORT-DIFF-OFFSET FORMATS AND DISPLAYS ONE DIFFERING OFFSET,
+      *> SHOWING "--" FOR A FILE THAT HAS ALREADY HIT EOF.
+       REPORT-DIFF-OFFSET.
+           IF WS-DIFF-EOF-A = "Y"
+               MOVE "--" TO WS-DIFF-HEX-A
+           ELSE
+               MOVE WS-DIFF-BYTE-A TO WS-BYTE
+               PERFORM CONVERT-BYTE-TO-HEX
+               MOVE WS-RESULT TO WS-DIFF-HEX-A
+           END-IF
+
+           IF WS-DIFF-EOF-B = "Y"
+               MOVE "--" TO WS-DIFF-HEX-B
+           ELSE
+               MOVE WS-DIFF-BYTE-B TO WS-BYTE
+               PERFORM CONVERT-BYTE-TO-HEX
+               MOVE WS-RESULT TO WS-DIFF-HEX-B
+           END-IF
+
+           DISPLAY "offset " WS-DIFF-OFFSET ": " WS-DIFF-HEX-A
+               " != " WS-DIFF-HEX-B
+           ADD 1 TO WS-DIFF-COUNT.
+
+      *> REBUILD-FROM-DUMP READS THE DUMP FILE ONE LINE AT A TIME AND
+      *> WRITES THE DECODED BYTES OUT TO THE TARGET BINARY FILE.
+       REBUILD-FROM-DUMP.
+           OPEN INPUT DUMP-FILE
+           IF WS-DUMP-STATUS NOT = "00"
+               DISPLAY "Error: Could not open dump file " WS-DUMP-FILE
+                   " with status " WS-DUMP-STATUS
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT OUT-FILE
+           IF WS-OUT-STATUS NOT = "00"
+               DISPLAY "Error: Could not create output file " WS-OUTPUT-FILE
+                   " with status " WS-OUT-STATUS
+               CLOSE DUMP-FILE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-DUMP-EOF = "Y"
+               READ DUMP-FILE INTO WS-DUMP-LINE
+                   AT END
+                       MOVE "Y" TO WS-DUMP-EOF
+                   NOT AT END
+                       IF WS-DUMP-LINE(1:9) NOT = "Checksum "
+                           PERFORM REBUILD-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE DUMP-FILE
+           CLOSE OUT-FILE
+           DISPLAY "Rebuilt binary written to " WS-OUTPUT-FILE.
+
+      *> REBUILD-LINE PULLS EACH HEX BYTE PAIR OUT OF ONE DUMP LINE,
+      *> AT THE SAME POSITIONS READ-HEX-LINE ORIGINALLY WROTE THEM TO,
+      *> AND WRITES EACH DECODED BYTE TO THE OUTPUT FILE. A PAIR LEFT
+      *> BLANK (THE PADDING ON A SHORT FINAL LINE) IS SKIPPED.
+       REBUILD-LINE.
+           COMPUTE WS-HEX-REGION-START =
+               WS-OFFSET-FIELD-WIDTH + WS-HEX-HEADER-WIDTH + 1
+
+           PERFORM VARYING WS-REV-POSITION FROM 1 BY 1
+                   UNTIL WS-REV-POSITION > WS-BYTES-PER-LINE
+               COMPUTE WS-HEX-PAIR-START =
+                   WS-HEX-REGION-START + (WS-REV-POSITION - 1) * 3
+               MOVE WS-DUMP-LINE(WS-HEX-PAIR-START:2) TO WS-HEX-PAIR
+
+               IF WS-HEX-PAIR NOT = "  "
+                   PERFORM DECODE-HEX-PAIR
+                   MOVE WS-OUT-BYTE TO OUT-REC
+                   WRITE OUT-REC
+               END-IF
+           END-PERFORM.
+
+      *> DECODE-HEX-PAIR TURNS TWO HEX DIGIT CHARACTERS INTO THE BYTE
+      *> THEY REPRESENT, THE INVERSE OF CONVERT-BYTE-TO-HEX.
+       DECODE-HEX-PAIR.
+           MOVE WS-HEX-PAIR(1:1) TO WS-HEX-CHAR-IN
+           PERFORM HEX-CHAR-TO-VALUE
+           MOVE WS-HEX-VAL-OUT TO WS-HI-VAL
+
+           MOVE WS-HEX-PAIR(2:1) TO WS-HEX-CHAR-IN
+           PERFORM HEX-CHAR-TO-VALUE
+           MOVE WS-HEX-VAL-OUT TO WS-LO-VAL
+
+      *> CONVERT-BYTE-TO-HEX ENCODES FUNCTION ORD(byte) DIRECTLY
+      *> (RATHER THAN ORD(byte) - 1), SO THE MATCHING INVERSE HERE IS
+      *> FUNCTION CHAR WITH NO ADJUSTMENT, NOT FUNCTION CHAR(n + 1).
+           COMPUTE WS-BYTE-VALUE = WS-HI-VAL * 16 + WS-LO-VAL
+           MOVE FUNCTION CHAR(WS-BYTE-VALUE) TO WS-OUT-BYTE.
+
+      *> HEX-CHAR-TO-VALUE CONVERTS ONE HEX DIGIT CHARACTER TO ITS
+      *> NUMERIC VALUE (0-15).
+       HEX-CHAR-TO-VALUE.
+           IF WS-HEX-CHAR-IN >= "0" AND WS-HEX-CHAR-IN <= "9"
+               COMPUTE WS-HEX-VAL-OUT =
+                   FUNCTION ORD(WS-HEX-CHAR-IN) - FUNCTION ORD("0")
+           ELSE
+               COMPUTE WS-HEX-VAL-OUT =
+                   FUNCTION ORD(WS-HEX-CHAR-IN) - FUNCTION ORD("A") + 10
+           END-IF.
+
+       COPY "filestat.cpy".
+
+       END PROGRAM CXX.
