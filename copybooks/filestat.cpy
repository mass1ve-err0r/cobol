@@ -0,0 +1,82 @@
+      *> ***************************************************************
+      *> (C) COPYRIGHT Baig Software 2024. ALL RIGHTS RESERVED
+      *> ***************************************************************
+      *> COPYBOOK: filestat
+      *>
+      *> AUTHOR :  Saadat Baig
+      *>
+      *> SHARED FILE-STATUS DECODER. COPY THIS INTO A PROGRAM'S
+      *> PROCEDURE DIVISION WITH A PLAIN `COPY "filestat.cpy".` - IT
+      *> EVALUATES THE PROGRAM'S OWN WS-FILE-STATUS ITEM, SO ANY FILE
+      *> WHOSE STATUS IS TO BE DECODED THIS WAY SHOULD USE THAT FIELD
+      *> NAME FOR ITS FILE STATUS CLAUSE, THE WAY MachOReader's
+      *> BINARY-FILE AND CXX's FILE-IN ALREADY DO.
+      *>
+      *> THEN PERFORM DISPLAY-FILE-STATUS-MESSAGE WHEREVER A RAW
+      *> TWO-DIGIT STATUS WOULD OTHERWISE HAVE BEEN SHOWN TO THE USER.
+      *> COVERS THE COMMON SEQUENTIAL/VSAM STATUS CODES; UNRECOGNIZED
+      *> CODES FALL THROUGH TO A GENERIC MESSAGE THAT STILL SHOWS THE
+      *> RAW CODE.
+      *> ****************************************************************
+       DISPLAY-FILE-STATUS-MESSAGE.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00"
+                   DISPLAY "File status 00: successful completion"
+               WHEN "02"
+                   DISPLAY "File status 02: successful completion, "
+                       "duplicate key detected"
+               WHEN "04"
+                   DISPLAY "File status 04: successful completion, "
+                       "record length does not match the FD"
+               WHEN "05"
+                   DISPLAY "File status 05: successful OPEN, optional "
+                       "file was not present and has been created"
+               WHEN "10"
+                   DISPLAY "File status 10: end of file reached"
+               WHEN "21"
+                   DISPLAY "File status 21: sequence error on a keyed "
+                       "read or write"
+               WHEN "22"
+                   DISPLAY "File status 22: duplicate key on write/rewrite"
+               WHEN "23"
+                   DISPLAY "File status 23: record not found"
+               WHEN "30"
+                   DISPLAY "File status 30: permanent I/O error"
+               WHEN "34"
+                   DISPLAY "File status 34: boundary violation, disk full "
+                       "or relative record number out of range"
+               WHEN "35"
+                   DISPLAY "File status 35: file not found or could not "
+                       "be opened"
+               WHEN "37"
+                   DISPLAY "File status 37: open mode is incompatible "
+                       "with the file's organization"
+               WHEN "39"
+                   DISPLAY "File status 39: conflicting file attributes "
+                       "(record size, key, or organization mismatch)"
+               WHEN "41"
+                   DISPLAY "File status 41: file already open"
+               WHEN "42"
+                   DISPLAY "File status 42: file not open"
+               WHEN "43"
+                   DISPLAY "File status 43: no current record for REWRITE "
+                       "or DELETE"
+               WHEN "44"
+                   DISPLAY "File status 44: record length does not "
+                       "satisfy the fixed or variable size for this file"
+               WHEN "46"
+                   DISPLAY "File status 46: no valid next record (sequential "
+                       "READ after an unsuccessful read)"
+               WHEN "47"
+                   DISPLAY "File status 47: OPEN attempted in a mode "
+                       "denied by the file's organization"
+               WHEN "48"
+                   DISPLAY "File status 48: WRITE attempted on a file "
+                       "not opened for output"
+               WHEN "49"
+                   DISPLAY "File status 49: DELETE/REWRITE attempted on a "
+                       "file not opened for I-O"
+               WHEN OTHER
+                   DISPLAY "File status " WS-FILE-STATUS ": unmapped "
+                       "status code"
+           END-EVALUATE.
