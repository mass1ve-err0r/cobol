@@ -5,14 +5,17 @@
       *>
       *> AUTHOR :  Saadat Baig
       *>
-      *> HANDLE USER INPUT FROM STDIN
+      *> HANDLE USER INPUT FROM STDIN, WARNING AND TRUNCATING WHEN IT
+      *> RUNS LONGER THAN THE 80-CHARACTER FIELD PASSED BACK TO THE
+      *> CALLER.
       *> ****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UserInputHandler.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  USER-INPUT       PIC X(80).
+       01  USER-INPUT       PIC X(256).
+       01  WS-INPUT-LENGTH  PIC 9(3) COMP-5 VALUE 0.
 
        LINKAGE SECTION.
        01  PASSED-INPUT     PIC X(80).
@@ -20,5 +23,14 @@
        PROCEDURE DIVISION USING PASSED-INPUT.
            DISPLAY "Content:" WITH NO ADVANCING
            ACCEPT USER-INPUT
-           MOVE USER-INPUT TO PASSED-INPUT
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(USER-INPUT TRAILING))
+               TO WS-INPUT-LENGTH
+
+           IF WS-INPUT-LENGTH > 80
+               DISPLAY "Warning: input is " WS-INPUT-LENGTH
+                   " characters long; truncating to 80"
+           END-IF
+
+           MOVE USER-INPUT(1:80) TO PASSED-INPUT
            EXIT PROGRAM.
