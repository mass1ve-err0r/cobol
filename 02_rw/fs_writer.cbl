@@ -5,28 +5,162 @@
       *>
       *> AUTHOR :  Saadat Baig
       *>
-      *> WRITE BINARY DATA TO A FIXED OUTPUT FILE
+      *> WRITE BINARY DATA TO AN OUTPUT FILE (DEFAULTING TO output.txt,
+      *> OR WHATEVER FILENAME THE CALLER PASSES), EITHER TRUNCATING OR
+      *> APPENDING, AS A SEQUENCE-NUMBERED RECORD UNDER A HEADER LINE.
+      *> REPORTS ITS FILE STATUS BACK TO THE CALLER.
       *> ****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. FSWriter.
+       PROGRAM-ID. FSWriter IS INITIAL PROGRAM.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTPUT-FILE ASSIGN TO "output.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  OUTPUT-FILE.
-       01  OUTPUT-RECORD    PIC X(80).
+       01  OUTPUT-RECORD.
+           05  OUT-SEQ-NO       PIC 9(6).
+           05  FILLER           PIC X(2) VALUE SPACES.
+           05  OUT-TEXT         PIC X(72).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OUTPUT-FILENAME   PIC X(255) VALUE SPACES.
+       01  WS-DEFAULT-FILENAME  PIC X(255) VALUE "output.txt".
+       01  WS-FILE-STATUS       PIC XX VALUE SPACES.
+       01  WS-HEADER-LINE       PIC X(80) VALUE "SEQ-NO  DATA".
+       01  WS-SEQ-NO            PIC 9(6) VALUE 0.
+       01  WS-LINE-COUNT        PIC 9(6) VALUE 0.
+       01  WS-COUNT-EOF         PIC X VALUE "N".
+       01  WS-COUNT-RECORD      PIC X(80) VALUE SPACES.
+       01  WS-FILE-EXISTS       PIC X VALUE "N".
+       01  WS-TEXT-LENGTH       PIC 9(3) COMP-5 VALUE 0.
+
+      *> AUDIT-TRAIL FIELDS, PASSED TO THE SHARED AuditLogger
+      *> SUBPROGRAM AFTER A WRITE COMPLETES.
+       01  WS-AUDIT-PROGRAM     PIC X(20) VALUE "FSWriter".
+       01  WS-AUDIT-PARAMS      PIC X(255) VALUE SPACES.
+       01  WS-AUDIT-RESULT      PIC X(255) VALUE SPACES.
+
+      *> STARTUP-CONFIGURATION DEFAULTS, READ FROM tool.cfg (IF PRESENT)
+      *> BEFORE THE CALLER'S FILENAME IS RESOLVED, SO A PREFERRED
+      *> OUTPUT FILENAME DOESN'T HAVE TO BE PASSED ON EVERY CALL.
+      *> THE BYTES-PER-LINE SLOT IS UNUSED HERE BUT STILL PASSED SINCE
+      *> ConfigReader's CALL CONTRACT IS SHARED BY EVERY TOOL.
+       01  WS-CFG-BYTES-PER-LINE PIC 9(2) COMP-5 VALUE 16.
+       01  WS-CFG-AUDIT-LOG-PATH PIC X(255) VALUE SPACES.
 
        LINKAGE SECTION.
-       01  STRING-TO-WRITE  PIC X(80).
+       01  STRING-TO-WRITE      PIC X(80).
+       01  LK-OUTPUT-FILENAME   PIC X(255).
+       01  LK-APPEND-MODE       PIC X.
+       01  LK-WRITE-STATUS      PIC XX.
+
+       PROCEDURE DIVISION USING STRING-TO-WRITE, LK-OUTPUT-FILENAME,
+               LK-APPEND-MODE, LK-WRITE-STATUS.
+       MAIN-PROCEDURE.
+           CALL "ConfigReader" USING WS-CFG-BYTES-PER-LINE,
+               WS-DEFAULT-FILENAME, WS-CFG-AUDIT-LOG-PATH
+
+           PERFORM RESOLVE-FILENAME
+
+           IF LK-APPEND-MODE = "Y"
+               PERFORM COUNT-EXISTING-RECORDS
+               PERFORM OPEN-FOR-APPEND
+           ELSE
+               PERFORM OPEN-FOR-TRUNCATE
+           END-IF
+
+           IF WS-FILE-STATUS = "00"
+               ADD 1 TO WS-SEQ-NO
+               MOVE WS-SEQ-NO TO OUT-SEQ-NO
+
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(STRING-TO-WRITE
+                   TRAILING)) TO WS-TEXT-LENGTH
+               IF WS-TEXT-LENGTH > 72
+                   DISPLAY "Warning: text is " WS-TEXT-LENGTH
+                       " characters long; truncating to 72"
+               END-IF
+
+               MOVE STRING-TO-WRITE(1:72) TO OUT-TEXT
+               WRITE OUTPUT-RECORD
+               MOVE WS-FILE-STATUS TO LK-WRITE-STATUS
+               CLOSE OUTPUT-FILE
+           ELSE
+               MOVE WS-FILE-STATUS TO LK-WRITE-STATUS
+           END-IF
+
+           MOVE WS-OUTPUT-FILENAME TO WS-AUDIT-PARAMS
+           STRING "write status " LK-WRITE-STATUS DELIMITED BY SIZE
+               INTO WS-AUDIT-RESULT
+           CALL "AuditLogger" USING WS-AUDIT-PROGRAM, WS-AUDIT-PARAMS,
+               WS-AUDIT-RESULT
 
-       PROCEDURE DIVISION USING STRING-TO-WRITE.
-           OPEN OUTPUT OUTPUT-FILE
-           MOVE STRING-TO-WRITE TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           CLOSE OUTPUT-FILE
            EXIT PROGRAM.
+
+      *> RESOLVE-FILENAME FALLS BACK TO output.txt WHEN THE CALLER
+      *> DOESN'T PASS AN EXPLICIT FILENAME.
+       RESOLVE-FILENAME.
+           IF LK-OUTPUT-FILENAME = SPACES
+               MOVE WS-DEFAULT-FILENAME TO WS-OUTPUT-FILENAME
+           ELSE
+               MOVE LK-OUTPUT-FILENAME TO WS-OUTPUT-FILENAME
+           END-IF.
+
+      *> COUNT-EXISTING-RECORDS OPENS THE TARGET FILE FOR INPUT TO
+      *> FIND OUT HOW MANY DATA RECORDS ARE ALREADY THERE (SO THE
+      *> APPENDED RECORD CONTINUES THE SEQUENCE), ACCOUNTING FOR THE
+      *> HEADER LINE. A MISSING FILE IS TREATED AS EMPTY, NOT AN
+      *> ERROR.
+       COUNT-EXISTING-RECORDS.
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE "N" TO WS-COUNT-EOF
+           MOVE "N" TO WS-FILE-EXISTS
+
+           OPEN INPUT OUTPUT-FILE
+           IF WS-FILE-STATUS = "00"
+               MOVE "Y" TO WS-FILE-EXISTS
+               PERFORM UNTIL WS-COUNT-EOF = "Y"
+                   READ OUTPUT-FILE INTO WS-COUNT-RECORD
+                       AT END
+                           MOVE "Y" TO WS-COUNT-EOF
+                       NOT AT END
+                           ADD 1 TO WS-LINE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE OUTPUT-FILE
+           END-IF
+
+           IF WS-FILE-EXISTS = "Y" AND WS-LINE-COUNT > 0
+               SUBTRACT 1 FROM WS-LINE-COUNT
+           END-IF
+           MOVE WS-LINE-COUNT TO WS-SEQ-NO.
+
+      *> OPEN-FOR-APPEND REOPENS AN EXISTING FILE IN EXTEND MODE, OR
+      *> CREATES A FRESH ONE WITH A HEADER LINE WHEN IT DIDN'T EXIST.
+       OPEN-FOR-APPEND.
+           IF WS-FILE-EXISTS = "Y"
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               IF WS-FILE-STATUS = "00"
+                   MOVE WS-HEADER-LINE TO OUTPUT-RECORD
+                   WRITE OUTPUT-RECORD
+               END-IF
+           END-IF.
+
+      *> OPEN-FOR-TRUNCATE STARTS THE FILE OVER WITH A FRESH HEADER
+      *> LINE AND RESETS THE SEQUENCE NUMBER TO 0.
+       OPEN-FOR-TRUNCATE.
+           MOVE 0 TO WS-SEQ-NO
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-FILE-STATUS = "00"
+               MOVE WS-HEADER-LINE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF.
+
+       END PROGRAM FSWriter.
