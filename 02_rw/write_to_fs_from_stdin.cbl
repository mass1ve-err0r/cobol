@@ -5,7 +5,10 @@
       *>
       *> AUTHOR :  Saadat Baig
       *>
-      *> WRITE DATA ENTERED ON THE TERMINAL TO A FILE
+      *> WRITE DATA ENTERED ON THE TERMINAL TO A FILE. ACCEPTS AN
+      *> OPTIONAL OUTPUT FILENAME AND AN "-a" FLAG TO APPEND INSTEAD
+      *> OF TRUNCATING, IN EITHER ORDER; REPORTS BACK WHETHER THE
+      *> WRITE ACTUALLY SUCCEEDED.
       *> ****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WriteToFSFromSTDIN.
@@ -13,13 +16,58 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  USER-INPUT       PIC X(80).
+       01  WS-CMD-LINE      PIC X(255) VALUE SPACES.
+       01  WS-ARG-TABLE.
+           05  WS-ARG-ENTRY PIC X(255) OCCURS 2 TIMES.
+       01  WS-ARG-COUNT     PIC 9(1) COMP-5 VALUE 0.
+       01  WS-ARG-IDX       PIC 9(1) COMP-5 VALUE 0.
+       01  WS-OUTPUT-FILENAME PIC X(255) VALUE SPACES.
+       01  WS-APPEND-MODE   PIC X VALUE "N".
+       01  WS-WRITE-STATUS  PIC XX VALUE SPACES.
 
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+
+           IF WS-CMD-LINE NOT = SPACES
+               PERFORM PARSE-ARGS
+           END-IF
+
            CALL 'UserInputHandler'
            USING USER-INPUT
 
            CALL 'FSWriter'
-           USING USER-INPUT
+           USING USER-INPUT, WS-OUTPUT-FILENAME, WS-APPEND-MODE,
+               WS-WRITE-STATUS
+
+           IF WS-WRITE-STATUS = "00"
+               IF WS-OUTPUT-FILENAME = SPACES
+                   DISPLAY "Written to output.txt"
+               ELSE
+                   DISPLAY "Written to " WS-OUTPUT-FILENAME
+               END-IF
+           ELSE
+               DISPLAY "Error: write failed with status " WS-WRITE-STATUS
+           END-IF
 
-           DISPLAY "Written to output.txt"
            STOP RUN.
+
+      *> PARSE-ARGS RECOGNIZES "-a" (APPEND) IN EITHER POSITION AND
+      *> TREATS WHATEVER TOKEN IS LEFT AS THE OUTPUT FILENAME.
+       PARSE-ARGS.
+           UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+               INTO WS-ARG-ENTRY(1) WS-ARG-ENTRY(2)
+               TALLYING IN WS-ARG-COUNT
+           END-UNSTRING
+
+           PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-ARG-COUNT
+               EVALUATE WS-ARG-ENTRY(WS-ARG-IDX)
+                   WHEN "-a"
+                       MOVE "Y" TO WS-APPEND-MODE
+                   WHEN OTHER
+                       MOVE WS-ARG-ENTRY(WS-ARG-IDX) TO WS-OUTPUT-FILENAME
+               END-EVALUATE
+           END-PERFORM.
+
+       END PROGRAM WriteToFSFromSTDIN.
