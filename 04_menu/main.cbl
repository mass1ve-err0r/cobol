@@ -0,0 +1,123 @@
+      *> ***************************************************************
+      *> (C) COPYRIGHT Baig Software 2024. ALL RIGHTS RESERVED
+      *> ***************************************************************
+      *> PROGRAM:  tool_menu
+      *>
+      *> AUTHOR :  Saadat Baig
+      *>
+      *> SINGLE FRONT DOOR FOR MachOReader, CXX, DEC2HEX, SIMDCaller AND
+      *> ElfReader. TAKES THE TOOL CHOICE AND ITS ARGUMENTS ONCE, THEN
+      *> RUNS THE CHOSEN PROGRAM'S COMPILED MODULE THROUGH cobcrun, THE
+      *> SAME COB_LIBRARY_PATH/PROGRAM-ID CONVENTION THE FSWriter CALL
+      *> CHAIN ALREADY RELIES ON - MachOReader/CXX/DEC2HEX/SIMDCaller/
+      *> ElfReader ARE EACH BUILT AS STANDALONE EXECUTABLES WITH A
+      *> PROCEDURE DIVISION THAT TAKES NO USING CLAUSE, SO THIS MENU
+      *> CANNOT CALL THEM DIRECTLY AS IN-PROCESS SUBPROGRAMS; IT RUNS
+      *> THEM OUT-OF-PROCESS INSTEAD.
+      *> ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ToolMenu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE           PIC 9(1) VALUE 0.
+       01  WS-PROGRAM-NAME     PIC X(20) VALUE SPACES.
+       01  WS-PARAMS           PIC X(255) VALUE SPACES.
+       01  WS-COMMAND          PIC X(512) VALUE SPACES.
+       01  WS-PARAM-LEN        PIC 9(3) VALUE 0.
+       01  WS-PARAM-IDX        PIC 9(3) VALUE 0.
+       01  WS-ONE-CHAR         PIC X VALUE SPACE.
+       01  WS-PARAMS-OK        PIC X VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM DISPLAY-MENU
+           ACCEPT WS-CHOICE
+
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   MOVE "MachOReader" TO WS-PROGRAM-NAME
+               WHEN 2
+                   MOVE "CXX" TO WS-PROGRAM-NAME
+               WHEN 3
+                   MOVE "DEC2HEX" TO WS-PROGRAM-NAME
+               WHEN 4
+                   MOVE "SIMDCaller" TO WS-PROGRAM-NAME
+               WHEN 5
+                   MOVE "ElfReader" TO WS-PROGRAM-NAME
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+                   GOBACK
+           END-EVALUATE
+
+           PERFORM GET-COMMON-PARAMETER
+           PERFORM VALIDATE-PARAMETERS
+
+           IF WS-PARAMS-OK = "Y"
+               PERFORM RUN-SELECTED-TOOL
+           ELSE
+               DISPLAY "Arguments contain a character this menu does "
+                   "not allow; re-run the tool directly if you need it."
+           END-IF
+
+           GOBACK.
+
+       DISPLAY-MENU.
+           DISPLAY "==================================================="
+           DISPLAY " Binary Inspection Toolkit"
+           DISPLAY "==================================================="
+           DISPLAY " 1. MachOReader - inspect a Mach-O binary"
+           DISPLAY " 2. CXX         - hex dump / diff / rebuild a file"
+           DISPLAY " 3. DEC2HEX     - decimal/hex/binary/octal conversion"
+           DISPLAY " 4. SIMDCaller  - sum/min/max/average a list of integers"
+           DISPLAY " 5. ElfReader   - inspect an ELF binary"
+           DISPLAY "==================================================="
+           DISPLAY "Enter your choice (1-5): " WITH NO ADVANCING.
+
+      *> GET-COMMON-PARAMETER TAKES THE SAME INPUT EACH TOOL WOULD
+      *> OTHERWISE WANT ON ITS OWN COMMAND LINE (A FILE PATH, FLAGS,
+      *> OR BOTH), ASKED ONCE REGARDLESS OF WHICH TOOL WAS PICKED.
+      *> LEFT BLANK, THE TOOL RUNS WITH NO ARGUMENTS AND FALLS BACK TO
+      *> ITS OWN INTERACTIVE PROMPTS (AS MachOReader, DEC2HEX AND
+      *> SIMDCaller ALL DO WHEN GIVEN NONE).
+       GET-COMMON-PARAMETER.
+           DISPLAY "Enter the file path / arguments for this tool "
+               "(blank to run it interactively): " WITH NO ADVANCING
+           ACCEPT WS-PARAMS.
+
+      *> VALIDATE-PARAMETERS REJECTS ANY CHARACTER THAT WOULD LET THE
+      *> TEXT TYPED AT GET-COMMON-PARAMETER BREAK OUT OF THE SINGLE
+      *> ARGUMENT RUN-SELECTED-TOOL EXPECTS WHEN IT HANDS WS-COMMAND TO
+      *> THE SHELL - REDIRECTION, PIPES, COMMAND SEPARATORS, QUOTING
+      *> AND BACKTICK/SUBSTITUTION CHARACTERS ARE ALL REFUSED RATHER
+      *> THAN ESCAPED.
+       VALIDATE-PARAMETERS.
+           MOVE "Y" TO WS-PARAMS-OK
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PARAMS)) TO WS-PARAM-LEN
+
+           PERFORM VARYING WS-PARAM-IDX FROM 1 BY 1
+                   UNTIL WS-PARAM-IDX > WS-PARAM-LEN
+               MOVE WS-PARAMS(WS-PARAM-IDX:1) TO WS-ONE-CHAR
+               IF WS-ONE-CHAR = ";" OR "|" OR "&" OR "`" OR "$" OR
+                       ">" OR "<" OR QUOTE OR "'" OR "(" OR ")" OR
+                       "\" OR "*" OR "~" OR X"0A"
+                   MOVE "N" TO WS-PARAMS-OK
+               END-IF
+           END-PERFORM.
+
+      *> RUN-SELECTED-TOOL BUILDS THE EQUIVALENT OF THE TOOL'S OWN
+      *> COMMAND LINE AND RUNS IT THROUGH cobcrun. THE CHOSEN TOOL
+      *> INHERITS THIS PROCESS'S STDIN/STDOUT, SO ITS OWN ACCEPT
+      *> PROMPTS STILL WORK NORMALLY WHEN WS-PARAMS IS BLANK.
+       RUN-SELECTED-TOOL.
+           STRING "cobcrun " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PROGRAM-NAME) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PARAMS) DELIMITED BY SIZE
+               INTO WS-COMMAND
+           END-STRING
+
+           DISPLAY "Running: " FUNCTION TRIM(WS-COMMAND)
+           CALL "SYSTEM" USING WS-COMMAND.
+
+       END PROGRAM ToolMenu.
