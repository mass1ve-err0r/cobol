@@ -5,13 +5,29 @@
       *>
       *> AUTHOR :  Saadat Baig
       *>
-      *> CALL A C-FUNCTION FROM A DYNAMIC LIBRARY TO PERFORM
-      *> SIMD-ASSISTED SUMMARIZATION
+      *> CALL C-FUNCTIONS FROM A DYNAMIC LIBRARY TO PERFORM
+      *> SIMD-ASSISTED SUM/MIN/MAX/AVERAGE OPERATIONS OVER A LIST OF
+      *> INTEGERS, ENTERED ONE AT A TIME, AS A COMMA-SEPARATED LINE,
+      *> OR FROM A FILE, IN CHUNKS OF UP TO MAX-INTEGERS AT A TIME SO
+      *> THE LIST ITSELF IS NOT CAPPED AT MAX-INTEGERS. EACH CHUNK IS
+      *> ALSO REDUCED BY AN ORDINARY COBOL LOOP SO THE TWO PATHS CAN
+      *> BE TIMED AGAINST EACH OTHER.
       *> ****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMDCaller.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BULK-FILE ASSIGN DYNAMIC WS-INPUT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BULK-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BULK-FILE.
+       01  BULK-RECORD          PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        01  USER-INPUT-COUNT    PIC 9(4) COMP-5 VALUE 0.
@@ -20,48 +36,401 @@
        01  USER-INTEGERS.
            05  USER-INTEGER    PIC S9(9) COMP-5 OCCURS 1024 TIMES.
 
-       01  TOTAL-SUM           PIC S9(9) COMP-5 VALUE 0.
        01  I                   PIC 9(4) COMP-5 VALUE 1.
+       01  J                   PIC 9(4) COMP-5 VALUE 1.
        01  DIVISION-RESULT     PIC 9(4) COMP-5 VALUE 0.
        01  MULTIPLE-OF-8       PIC 9(4) COMP-5 VALUE 0.
 
        01  C-LENGTH            PIC S9(9) COMP-5.
-       01  C-TOTAL-SUM         PIC S9(9) COMP-5.
+       01  C-CHUNK-RESULT      PIC S9(9) COMP-5.
+
+      *> 1=SUM 2=MIN 3=MAX 4=AVERAGE.
+       01  WS-OPERATION        PIC 9(1) VALUE 1.
+      *> 1=ONE INTEGER AT A TIME 2=ONE COMMA-SEPARATED LINE 3=FROM FILE.
+       01  WS-ENTRY-MODE       PIC 9(1) VALUE 1.
+
+       01  WS-NEXT-VALUE       PIC S9(9) COMP-5 VALUE 0.
+       01  WS-CHUNK-COUNT      PIC 9(4) COMP-5 VALUE 0.
+       01  WS-TOTAL-REAL-PROCESSED PIC 9(8) COMP-5 VALUE 0.
+
+      *> A PARTIAL FINAL CHUNK IS ZERO-PADDED UP TO A MULTIPLE OF 8
+      *> (sum_ints_simd8 AND FRIENDS WORK 8 INTEGERS AT A TIME), USING
+      *> A PAD VALUE THAT CANNOT CHANGE THE ANSWER FOR THE OPERATION
+      *> IN PLAY: 0 FOR SUM/AVERAGE, A HIGH SENTINEL FOR MIN, A LOW
+      *> SENTINEL FOR MAX.
+       01  WS-PAD-VALUE        PIC S9(9) COMP-5 VALUE 0.
+
+       01  WS-RESULT-SUM       PIC S9(9) COMP-5 VALUE 0.
+       01  WS-RESULT-MIN       PIC S9(9) COMP-5 VALUE 0.
+       01  WS-RESULT-MAX       PIC S9(9) COMP-5 VALUE 0.
+       01  WS-FIRST-CHUNK      PIC X VALUE "Y".
+       01  WS-AVERAGE          PIC S9(9)V99 VALUE 0.
+
+       01  WS-PLAIN-RESULT     PIC S9(9) COMP-5 VALUE 0.
+
+      *> TIMING FOR THE SIMD-VS-PLAIN-LOOP BENCHMARK, READ FROM
+      *> FUNCTION CURRENT-DATE'S HHMMSSss PORTION (POSITIONS 9-16),
+      *> GOOD ENOUGH RESOLUTION FOR COMPARING TWO PATHS RUN SECONDS
+      *> APART WITHIN THE SAME HOUR.
+       01  WS-CURRENT-DATE       PIC X(21) VALUE SPACES.
+       01  WS-TIME-VALUE         PIC 9(8) VALUE 0.
+       01  WS-TIME-BEFORE-SIMD   PIC 9(8) VALUE 0.
+       01  WS-TIME-AFTER-SIMD    PIC 9(8) VALUE 0.
+       01  WS-TIME-BEFORE-PLAIN  PIC 9(8) VALUE 0.
+       01  WS-TIME-AFTER-PLAIN   PIC 9(8) VALUE 0.
+       01  WS-SIMD-ELAPSED       PIC S9(8) VALUE 0.
+       01  WS-PLAIN-ELAPSED      PIC S9(8) VALUE 0.
+
+      *> COMMA-SEPARATED BULK ENTRY.
+       01  WS-BULK-LINE        PIC X(4096) VALUE SPACES.
+       01  WS-TOKEN            PIC X(20) VALUE SPACES.
+       01  WS-LINE-POINTER     PIC 9(4) COMP-5 VALUE 1.
+       01  WS-LINE-LENGTH      PIC 9(4) COMP-5 VALUE 0.
+
+      *> FILE-BASED BULK ENTRY.
+       01  WS-INPUT-FILE       PIC X(255) VALUE SPACES.
+       01  WS-BULK-STATUS      PIC XX VALUE SPACES.
+       01  WS-BULK-EOF         PIC X VALUE "N".
+
+      *> AUDIT-TRAIL FIELDS, PASSED TO THE SHARED AuditLogger
+      *> SUBPROGRAM AFTER A RUN COMPLETES.
+       01  WS-AUDIT-PROGRAM    PIC X(20) VALUE "SIMDCaller".
+       01  WS-AUDIT-PARAMS     PIC X(255) VALUE SPACES.
+       01  WS-AUDIT-RESULT     PIC X(255) VALUE SPACES.
+       01  WS-AUDIT-COUNT-DISP PIC 9(9) VALUE 0.
+       01  WS-AUDIT-SUM-DISP   PIC S9(9) VALUE 0.
+       01  WS-AUDIT-MIN-DISP   PIC S9(9) VALUE 0.
+       01  WS-AUDIT-MAX-DISP   PIC S9(9) VALUE 0.
+
+      *> INTERACTIVE MENU MODE. WS-RUN-AGAIN KEEPS MAIN-PROCEDURE
+      *> LOOPING OVER FRESH BATCHES UNTIL THE USER ANSWERS "N", SO
+      *> SEVERAL SUMS/MINS/MAXES/AVERAGES CAN BE WORKED THROUGH IN ONE
+      *> SESSION WITHOUT RELAUNCHING THE PROGRAM.
+       01  WS-RUN-AGAIN        PIC X VALUE "Y".
+
+      *> WS-BATCH-ABORTED LETS FILE-ENTRY BAIL OUT OF A BAD FILE OPEN
+      *> WITHOUT ENDING THE RUN UNIT - PROCESS-ONE-BATCH CHECKS IT AND
+      *> SKIPS STRAIGHT TO ASK-RUN-AGAIN SO THE MENU LOOP CAN OFFER
+      *> ANOTHER BATCH INSTEAD OF KILLING THE SESSION.
+       01  WS-BATCH-ABORTED    PIC X VALUE "N".
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           DISPLAY "Enter number of integers you will supply (must be a multiple of 8):"
+           PERFORM UNTIL WS-RUN-AGAIN NOT = "Y"
+               PERFORM RESET-BATCH-STATE
+               PERFORM PROCESS-ONE-BATCH
+               PERFORM ASK-RUN-AGAIN
+           END-PERFORM
+
+           GOBACK.
+
+      *> RESET-BATCH-STATE CLEARS EVERY RUNNING TOTAL AND FLAG CARRIED
+      *> OVER FROM A PRIOR BATCH, SO EACH TRIP AROUND THE MENU LOOP
+      *> STARTS AS CLEAN AS A FRESH RUN OF THE PROGRAM WOULD.
+       RESET-BATCH-STATE.
+           MOVE 0 TO WS-CHUNK-COUNT
+           MOVE 0 TO WS-TOTAL-REAL-PROCESSED
+           MOVE 0 TO WS-RESULT-SUM
+           MOVE 0 TO WS-RESULT-MIN
+           MOVE 0 TO WS-RESULT-MAX
+           MOVE 0 TO WS-AVERAGE
+           MOVE 0 TO WS-SIMD-ELAPSED
+           MOVE 0 TO WS-PLAIN-ELAPSED
+           MOVE "Y" TO WS-FIRST-CHUNK
+           MOVE "N" TO WS-BULK-EOF
+           MOVE "N" TO WS-BATCH-ABORTED.
+
+      *> PROCESS-ONE-BATCH IS THE ORIGINAL STRAIGHT-THROUGH BODY OF
+      *> MAIN-PROCEDURE: CHOOSE AN OPERATION AND ENTRY MODE, COLLECT
+      *> THE INTEGERS, FLUSH ANY PARTIAL FINAL CHUNK, AND SHOW THE
+      *> RESULT.
+       PROCESS-ONE-BATCH.
+           PERFORM CHOOSE-OPERATION
+           PERFORM CHOOSE-ENTRY-MODE
+
+           EVALUATE WS-ENTRY-MODE
+               WHEN 2
+                   PERFORM COMMA-LINE-ENTRY
+               WHEN 3
+                   PERFORM FILE-ENTRY
+               WHEN OTHER
+                   PERFORM ONE-AT-A-TIME-ENTRY
+           END-EVALUATE
+
+           IF WS-BATCH-ABORTED = "N"
+               IF WS-CHUNK-COUNT > 0
+                   PERFORM PROCESS-CHUNK
+               END-IF
+
+               PERFORM DISPLAY-FINAL-RESULT
+           END-IF.
+
+      *> ASK-RUN-AGAIN PROMPTS TO LOOP BACK FOR ANOTHER BATCH INSTEAD
+      *> OF ENDING THE RUN.
+       ASK-RUN-AGAIN.
+           DISPLAY "Run another summation? (Y/N)"
+           ACCEPT WS-RUN-AGAIN.
+
+       CHOOSE-OPERATION.
+           DISPLAY "Choose operation: 1=Sum 2=Min 3=Max 4=Average"
+           ACCEPT WS-OPERATION.
+
+       CHOOSE-ENTRY-MODE.
+           DISPLAY "Choose entry mode: 1=One integer at a time "
+               "2=One comma-separated line 3=From a file"
+           ACCEPT WS-ENTRY-MODE.
+
+      *> ONE-AT-A-TIME-ENTRY IS THE ORIGINAL INTERACTION STYLE. THE
+      *> COUNT NO LONGER HAS TO BE A MULTIPLE OF 8 OR CAPPED AT
+      *> MAX-INTEGERS - PROCESS-CHUNK PADS THE LAST PARTIAL CHUNK AND
+      *> MAIN-PROCEDURE FLUSHES A CHUNK EVERY TIME IT FILLS UP.
+       ONE-AT-A-TIME-ENTRY.
+           DISPLAY "Enter number of integers you will supply:"
            ACCEPT USER-INPUT-COUNT
 
-           DIVIDE USER-INPUT-COUNT BY 8 GIVING DIVISION-RESULT REMAINDER MULTIPLE-OF-8
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-INPUT-COUNT
+               DISPLAY "Enter integer " I " :"
+               ACCEPT WS-NEXT-VALUE
+               PERFORM ADD-INTEGER-TO-BUFFER
+           END-PERFORM.
+
+      *> COMMA-LINE-ENTRY READS ONE LINE AND UNSTRINGS IT A TOKEN AT A
+      *> TIME (RATHER THAN INTO A FIXED SET OF RECEIVING FIELDS) SO
+      *> THE LINE CAN CARRY ANY NUMBER OF VALUES.
+       COMMA-LINE-ENTRY.
+           DISPLAY "Enter all integers on one line, separated by commas:"
+           ACCEPT WS-BULK-LINE
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-BULK-LINE TRAILING))
+               TO WS-LINE-LENGTH
+           MOVE 1 TO WS-LINE-POINTER
+
+           PERFORM UNTIL WS-LINE-POINTER > WS-LINE-LENGTH
+               MOVE SPACES TO WS-TOKEN
+               UNSTRING WS-BULK-LINE DELIMITED BY ","
+                   INTO WS-TOKEN
+                   WITH POINTER WS-LINE-POINTER
+               END-UNSTRING
+
+               IF FUNCTION TRIM(WS-TOKEN) NOT = SPACES
+                   COMPUTE WS-NEXT-VALUE = FUNCTION NUMVAL(WS-TOKEN)
+                   PERFORM ADD-INTEGER-TO-BUFFER
+               END-IF
+           END-PERFORM.
+
+      *> FILE-ENTRY READS ONE INTEGER PER LINE FROM A FILE INSTEAD OF
+      *> PROMPTING FOR EACH ONE INDIVIDUALLY.
+       FILE-ENTRY.
+           DISPLAY "Enter path to input file (one integer per line):"
+           ACCEPT WS-INPUT-FILE
+
+           OPEN INPUT BULK-FILE
+           IF WS-BULK-STATUS NOT = "00"
+               DISPLAY "Error: Could not open file " WS-INPUT-FILE
+                   " with status " WS-BULK-STATUS
+               MOVE "Y" TO WS-BATCH-ABORTED
+           ELSE
+               PERFORM UNTIL WS-BULK-EOF = "Y"
+                   READ BULK-FILE INTO BULK-RECORD
+                       AT END
+                           MOVE "Y" TO WS-BULK-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(BULK-RECORD) NOT = SPACES
+                               COMPUTE WS-NEXT-VALUE =
+                                   FUNCTION NUMVAL(BULK-RECORD)
+                               PERFORM ADD-INTEGER-TO-BUFFER
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE BULK-FILE
+           END-IF.
+
+      *> ADD-INTEGER-TO-BUFFER APPENDS WS-NEXT-VALUE TO THE CURRENT
+      *> CHUNK AND FLUSHES THE CHUNK (CALLS THE SIMD FUNCTION AND
+      *> FOLDS THE RESULT IN) AS SOON AS IT FILLS UP.
+       ADD-INTEGER-TO-BUFFER.
+           ADD 1 TO WS-CHUNK-COUNT
+           MOVE WS-NEXT-VALUE TO USER-INTEGER(WS-CHUNK-COUNT)
+           ADD 1 TO WS-TOTAL-REAL-PROCESSED
+
+           IF WS-CHUNK-COUNT = MAX-INTEGERS
+               PERFORM PROCESS-CHUNK
+           END-IF.
+
+      *> PROCESS-CHUNK PADS THE CHUNK TO A MULTIPLE OF 8, CALLS THE
+      *> SIMD FUNCTION FOR THE CHOSEN OPERATION, TIMES AN EQUIVALENT
+      *> PLAIN COBOL LOOP OVER THE SAME DATA FOR THE BENCHMARK REPORT,
+      *> AND FOLDS THE CHUNK'S RESULT INTO THE RUNNING TOTAL.
+       PROCESS-CHUNK.
+           PERFORM PAD-CHUNK-TO-MULTIPLE-OF-8
+           MOVE WS-CHUNK-COUNT TO C-LENGTH
+
+           PERFORM TIME-NOW
+           MOVE WS-TIME-VALUE TO WS-TIME-BEFORE-SIMD
+           PERFORM CALL-SIMD-FUNCTION
+           PERFORM TIME-NOW
+           MOVE WS-TIME-VALUE TO WS-TIME-AFTER-SIMD
+           COMPUTE WS-SIMD-ELAPSED = WS-SIMD-ELAPSED
+               + (WS-TIME-AFTER-SIMD - WS-TIME-BEFORE-SIMD)
+
+           PERFORM TIME-NOW
+           MOVE WS-TIME-VALUE TO WS-TIME-BEFORE-PLAIN
+           PERFORM PLAIN-LOOP-REDUCE
+           PERFORM TIME-NOW
+           MOVE WS-TIME-VALUE TO WS-TIME-AFTER-PLAIN
+           COMPUTE WS-PLAIN-ELAPSED = WS-PLAIN-ELAPSED
+               + (WS-TIME-AFTER-PLAIN - WS-TIME-BEFORE-PLAIN)
+
+           PERFORM COMBINE-CHUNK-RESULT
+
+           MOVE 0 TO WS-CHUNK-COUNT.
+
+      *> PAD-CHUNK-TO-MULTIPLE-OF-8 ONLY EVER RUNS ON THE LAST,
+      *> PARTIAL CHUNK - MAX-INTEGERS ITSELF IS ALREADY A MULTIPLE OF
+      *> 8, SO A FULL CHUNK NEVER NEEDS IT.
+       PAD-CHUNK-TO-MULTIPLE-OF-8.
+           DIVIDE WS-CHUNK-COUNT BY 8
+               GIVING DIVISION-RESULT REMAINDER MULTIPLE-OF-8
 
            IF MULTIPLE-OF-8 NOT = 0
-               DISPLAY "Error: Number of integers must be a multiple of 8."
-               STOP RUN
-           END-IF
+               EVALUATE WS-OPERATION
+                   WHEN 2
+                       MOVE 999999999 TO WS-PAD-VALUE
+                   WHEN 3
+                       COMPUTE WS-PAD-VALUE = -999999999
+                   WHEN OTHER
+                       MOVE 0 TO WS-PAD-VALUE
+               END-EVALUATE
 
-           IF USER-INPUT-COUNT > MAX-INTEGERS
-               DISPLAY "Error: The count exceeds the maximum allowed (1024)."
-               STOP RUN
-           END-IF
+               PERFORM UNTIL MULTIPLE-OF-8 = 0
+                   ADD 1 TO WS-CHUNK-COUNT
+                   MOVE WS-PAD-VALUE TO USER-INTEGER(WS-CHUNK-COUNT)
+                   DIVIDE WS-CHUNK-COUNT BY 8
+                       GIVING DIVISION-RESULT REMAINDER MULTIPLE-OF-8
+               END-PERFORM
+           END-IF.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USER-INPUT-COUNT
-               DISPLAY "Enter at integer " I " :"
-               ACCEPT USER-INTEGER(I)
-           END-PERFORM
+       CALL-SIMD-FUNCTION.
+           EVALUATE WS-OPERATION
+               WHEN 2
+                   CALL "min_ints_simd8" USING BY REFERENCE USER-INTEGERS
+                                          BY VALUE C-LENGTH
+                                          RETURNING C-CHUNK-RESULT
+               WHEN 3
+                   CALL "max_ints_simd8" USING BY REFERENCE USER-INTEGERS
+                                          BY VALUE C-LENGTH
+                                          RETURNING C-CHUNK-RESULT
+               WHEN OTHER
+                   CALL "sum_ints_simd8" USING BY REFERENCE USER-INTEGERS
+                                          BY VALUE C-LENGTH
+                                          RETURNING C-CHUNK-RESULT
+           END-EVALUATE.
+
+      *> PLAIN-LOOP-REDUCE COMPUTES THE SAME CHUNK RESULT WITH AN
+      *> ORDINARY COBOL LOOP, SOLELY SO ITS TIMING CAN BE COMPARED
+      *> AGAINST THE SIMD CALL'S.
+       PLAIN-LOOP-REDUCE.
+           EVALUATE WS-OPERATION
+               WHEN 2
+                   MOVE USER-INTEGER(1) TO WS-PLAIN-RESULT
+                   PERFORM VARYING J FROM 2 BY 1 UNTIL J > WS-CHUNK-COUNT
+                       IF USER-INTEGER(J) < WS-PLAIN-RESULT
+                           MOVE USER-INTEGER(J) TO WS-PLAIN-RESULT
+                       END-IF
+                   END-PERFORM
+               WHEN 3
+                   MOVE USER-INTEGER(1) TO WS-PLAIN-RESULT
+                   PERFORM VARYING J FROM 2 BY 1 UNTIL J > WS-CHUNK-COUNT
+                       IF USER-INTEGER(J) > WS-PLAIN-RESULT
+                           MOVE USER-INTEGER(J) TO WS-PLAIN-RESULT
+                       END-IF
+                   END-PERFORM
+               WHEN OTHER
+                   MOVE 0 TO WS-PLAIN-RESULT
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-CHUNK-COUNT
+                       ADD USER-INTEGER(J) TO WS-PLAIN-RESULT
+                   END-PERFORM
+           END-EVALUATE.
+
+      *> COMBINE-CHUNK-RESULT FOLDS ONE CHUNK'S SIMD RESULT INTO THE
+      *> RUNNING TOTAL FOR WHICHEVER OPERATION IS ACTIVE.
+       COMBINE-CHUNK-RESULT.
+           EVALUATE WS-OPERATION
+               WHEN 2
+                   IF WS-FIRST-CHUNK = "Y"
+                       MOVE C-CHUNK-RESULT TO WS-RESULT-MIN
+                   ELSE
+                       IF C-CHUNK-RESULT < WS-RESULT-MIN
+                           MOVE C-CHUNK-RESULT TO WS-RESULT-MIN
+                       END-IF
+                   END-IF
+               WHEN 3
+                   IF WS-FIRST-CHUNK = "Y"
+                       MOVE C-CHUNK-RESULT TO WS-RESULT-MAX
+                   ELSE
+                       IF C-CHUNK-RESULT > WS-RESULT-MAX
+                           MOVE C-CHUNK-RESULT TO WS-RESULT-MAX
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   ADD C-CHUNK-RESULT TO WS-RESULT-SUM
+           END-EVALUATE
+
+           MOVE "N" TO WS-FIRST-CHUNK.
 
-           MOVE USER-INPUT-COUNT TO C-LENGTH
+      *> TIME-NOW READS THE WALL CLOCK DOWN TO HUNDREDTHS OF A SECOND
+      *> INTO WS-TIME-VALUE.
+       TIME-NOW.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           COMPUTE WS-TIME-VALUE = FUNCTION NUMVAL(WS-CURRENT-DATE(9:8)).
 
-           *> Debugging statements to check values before the call
-           DISPLAY "Debug: user-input-count: " USER-INPUT-COUNT
-           DISPLAY "Debug: c-length: " C-LENGTH
+      *> DISPLAY-FINAL-RESULT SHOWS THE OVERALL ANSWER AND THE
+      *> SIMD-VS-PLAIN-LOOP BENCHMARK TOTALS.
+       DISPLAY-FINAL-RESULT.
+           EVALUATE WS-OPERATION
+               WHEN 2
+                   DISPLAY "Minimum: " WS-RESULT-MIN
+               WHEN 3
+                   DISPLAY "Maximum: " WS-RESULT-MAX
+               WHEN 4
+                   IF WS-TOTAL-REAL-PROCESSED > 0
+                       COMPUTE WS-AVERAGE ROUNDED =
+                           WS-RESULT-SUM / WS-TOTAL-REAL-PROCESSED
+                       DISPLAY "Average: " WS-AVERAGE
+                   ELSE
+                       DISPLAY "No integers were supplied."
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Sum: " WS-RESULT-SUM
+           END-EVALUATE
 
-           CALL "sum_ints_simd8" USING BY REFERENCE USER-INTEGERS
-                                  BY VALUE C-LENGTH
-                                  RETURNING C-TOTAL-SUM
+           DISPLAY "Benchmark (hundredths of a second) - SIMD: "
+               WS-SIMD-ELAPSED "  Plain loop: " WS-PLAIN-ELAPSED
 
-           MOVE C-TOTAL-SUM TO TOTAL-SUM
-           DISPLAY "Result: " TOTAL-SUM
+           MOVE WS-TOTAL-REAL-PROCESSED TO WS-AUDIT-COUNT-DISP
+           STRING "operation=" WS-OPERATION
+                   " count=" WS-AUDIT-COUNT-DISP DELIMITED BY SIZE
+               INTO WS-AUDIT-PARAMS
+           EVALUATE WS-OPERATION
+               WHEN 2
+                   MOVE WS-RESULT-MIN TO WS-AUDIT-MIN-DISP
+                   STRING "min=" WS-AUDIT-MIN-DISP DELIMITED BY SIZE
+                       INTO WS-AUDIT-RESULT
+               WHEN 3
+                   MOVE WS-RESULT-MAX TO WS-AUDIT-MAX-DISP
+                   STRING "max=" WS-AUDIT-MAX-DISP DELIMITED BY SIZE
+                       INTO WS-AUDIT-RESULT
+               WHEN 4
+                   STRING "average=" WS-AVERAGE DELIMITED BY SIZE
+                       INTO WS-AUDIT-RESULT
+               WHEN OTHER
+                   MOVE WS-RESULT-SUM TO WS-AUDIT-SUM-DISP
+                   STRING "sum=" WS-AUDIT-SUM-DISP DELIMITED BY SIZE
+                       INTO WS-AUDIT-RESULT
+           END-EVALUATE
+           CALL "AuditLogger" USING WS-AUDIT-PROGRAM, WS-AUDIT-PARAMS,
+               WS-AUDIT-RESULT.
 
-           STOP RUN.
+       END PROGRAM SIMDCaller.
