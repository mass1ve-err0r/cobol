@@ -0,0 +1,298 @@
+      *> ***************************************************************
+      *> (C) COPYRIGHT Baig Software 2024. ALL RIGHTS RESERVED
+      *> ***************************************************************
+      *> PROGRAM:  elf_reader
+      *>
+      *> AUTHOR :  Saadat Baig
+      *>
+      *> COMPANION TO MachOReader FOR LINUX ELF SHARED OBJECTS AND
+      *> EXECUTABLES. READS THE ELF HEADER AND REPORTS E-TYPE,
+      *> E-MACHINE AND E-SHNUM DECODED TO HUMAN-READABLE TEXT, THE SAME
+      *> WAY MachOReader DECODES N-CMDS, CPU-TYPE AND FILE-TYPE FOR
+      *> MACH-O BINARIES.
+      *> ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ElfReader.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BINARY-FILE ASSIGN DYNAMIC DYNAMIC-FILE
+               ORGANIZATION IS BINARY SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BINARY-FILE.
+       01 BINARY-BYTE PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-PATH PIC X(1024).
+       01 WS-FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-END-OF-FILE PIC X VALUE 'N'.
+       01 DYNAMIC-FILE PIC X(255).
+       01 WS-CUR-POS PIC 9(9) COMP-5 VALUE 0.
+
+      *> AUDIT-TRAIL FIELDS, PASSED TO THE SHARED AuditLogger
+      *> SUBPROGRAM AFTER A READ COMPLETES, THE SAME WAY EVERY OTHER
+      *> TOOL IN THIS SHOP REPORTS ITS RESULT.
+       01 WS-AUDIT-PROGRAM  PIC X(20) VALUE "ElfReader".
+       01 WS-AUDIT-PARAMS   PIC X(255) VALUE SPACES.
+       01 WS-AUDIT-RESULT   PIC X(255) VALUE SPACES.
+
+      *> ELF MAGIC AND THE e_ident BYTES THAT IDENTIFY BITNESS AND
+      *> BYTE ORDER. EI-CLASS DRIVES WHERE e_shnum LIVES, SINCE THE
+      *> ELF32 AND ELF64 HEADERS DIVERGE AFTER e_flags.
+       01 WS-ELF-MAGIC       PIC X(4) VALUE X"7F454C46".
+       01 EI-MAGIC           PIC X(4).
+       01 EI-CLASS           PIC X(1).
+       01 EI-CLASS-NUM REDEFINES EI-CLASS PIC 9(2) COMP-5.
+       01 EI-DATA            PIC X(1).
+       01 EI-VERSION         PIC X(1).
+       01 EI-OSABI           PIC X(1).
+       01 EI-ABIVERSION      PIC X(1).
+       01 EI-PAD             PIC X(7).
+       01 WS-ELF-CLASS-NAME  PIC X(12) VALUE SPACES.
+
+      *> HEADER FIELDS COMMON TO ELF32 AND ELF64, DECODED VIA A
+      *> REDEFINES-AS-COMP-5 NUMERIC VIEW THE SAME WAY MachOReader
+      *> TREATS ITS OWN RAW HEADER FIELDS, SINCE ELF FIELDS ON THE
+      *> LITTLE-ENDIAN HOSTS THIS SHOP RUNS ARE STORED IN THE SAME
+      *> BYTE ORDER THE HOST USES.
+       01 E-TYPE             PIC X(2).
+       01 E-TYPE-NUM REDEFINES E-TYPE PIC 9(4) COMP-5.
+       01 E-MACHINE          PIC X(2).
+       01 E-MACHINE-NUM REDEFINES E-MACHINE PIC 9(4) COMP-5.
+       01 E-VERSION          PIC X(4).
+       01 E-ENTRY            PIC X(8).
+       01 E-PHOFF            PIC X(8).
+       01 E-SHOFF            PIC X(8).
+       01 E-FLAGS            PIC X(4).
+       01 E-EHSIZE           PIC X(2).
+       01 E-PHENTSIZE        PIC X(2).
+       01 E-PHNUM            PIC X(2).
+       01 E-SHENTSIZE        PIC X(2).
+       01 E-SHNUM            PIC X(2).
+       01 E-SHNUM-NUM REDEFINES E-SHNUM PIC 9(4) COMP-5.
+       01 E-SHSTRNDX         PIC X(2).
+
+       01 WS-E-TYPE-NAME     PIC X(10) VALUE SPACES.
+       01 WS-E-MACHINE-NAME  PIC X(16) VALUE SPACES.
+
+      *> SCRATCH BUFFER FOR READING A HEADER FIELD OF WHATEVER WIDTH
+      *> (1, 2, 4 OR 8 BYTES) IS NEEDED NEXT, ONE BYTE AT A TIME, THE
+      *> SAME SEQUENTIAL-READ APPROACH MachOReader'S READ-WORD USES.
+       01 WS-BYTE-BUF.
+           05 WS-BYTE-BUF-CHAR PIC X(1) OCCURS 8 TIMES.
+       01 WS-BYTE-BUF-X REDEFINES WS-BYTE-BUF PIC X(8).
+       01 WS-READ-WIDTH      PIC 9(1) COMP-5.
+       01 WS-READ-IDX        PIC 9(1) COMP-5.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT FILE-PATH FROM COMMAND-LINE
+
+           IF FILE-PATH = SPACES
+               DISPLAY "Usage: elf_reader <abs_path_to_elf_binary>"
+               GOBACK
+           END-IF
+
+           MOVE FILE-PATH TO DYNAMIC-FILE
+           PERFORM READ-ELF-HEADER
+
+           GOBACK.
+
+      *> READ-ELF-HEADER OPENS THE TARGET FILE, CONFIRMS THE ELF MAGIC
+      *> AND e_ident BYTES, THEN WALKS THE REMAINDER OF THE HEADER
+      *> FIELD BY FIELD.
+       READ-ELF-HEADER.
+           MOVE "N" TO WS-END-OF-FILE
+           MOVE 0 TO WS-CUR-POS
+           OPEN INPUT BINARY-FILE
+
+           IF WS-FILE-STATUS NOT = "00"
+               PERFORM DISPLAY-FILE-STATUS-MESSAGE
+           ELSE
+               PERFORM READ-E-IDENT
+
+               IF WS-END-OF-FILE = "Y" OR EI-MAGIC NOT = WS-ELF-MAGIC
+                   DISPLAY "Not an ELF file (magic mismatch): " FILE-PATH
+               ELSE
+                   PERFORM DECODE-EI-CLASS
+                   PERFORM READ-HEADER-REMAINDER
+                   PERFORM DECODE-E-TYPE
+                   PERFORM DECODE-E-MACHINE
+                   PERFORM DISPLAY-ELF-HEADER
+
+                   MOVE FILE-PATH TO WS-AUDIT-PARAMS
+                   STRING "e_type=" WS-E-TYPE-NAME
+                       " e_machine=" WS-E-MACHINE-NAME
+                       DELIMITED BY SIZE INTO WS-AUDIT-RESULT
+                   CALL "AuditLogger" USING WS-AUDIT-PROGRAM,
+                       WS-AUDIT-PARAMS, WS-AUDIT-RESULT
+               END-IF
+
+               CLOSE BINARY-FILE
+           END-IF.
+
+      *> READ-E-IDENT PULLS THE 16-BYTE e_ident BLOCK THAT OPENS EVERY
+      *> ELF HEADER, REGARDLESS OF 32-BIT OR 64-BIT CLASS.
+       READ-E-IDENT.
+           MOVE 4 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:4) TO EI-MAGIC
+
+           MOVE 1 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:1) TO EI-CLASS
+
+           MOVE 1 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:1) TO EI-DATA
+
+           MOVE 1 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:1) TO EI-VERSION
+
+           MOVE 1 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:1) TO EI-OSABI
+
+           MOVE 1 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:1) TO EI-ABIVERSION
+
+           MOVE 7 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:7) TO EI-PAD.
+
+      *> READ-HEADER-REMAINDER PULLS EVERY FIELD FROM e_type THROUGH
+      *> e_shstrndx IN ORDER. THE ELF32 AND ELF64 LAYOUTS AGREE ON
+      *> e_type, e_machine AND e_version, WHICH IS ALL THIS READER
+      *> DECODES, SO BOTH CLASSES ARE READ THE SAME WAY HERE. e_entry,
+      *> e_phoff AND e_shoff ARE 4 BYTES WIDE UNDER ELFCLASS32 AND 8
+      *> BYTES WIDE UNDER ELFCLASS64, SO THOSE THREE ARE READ AT
+      *> WHICHEVER WIDTH DECODE-EI-CLASS ALREADY ESTABLISHED - EVERY
+      *> FIELD AFTER THEM LINES BACK UP ON BOTH CLASSES.
+       READ-HEADER-REMAINDER.
+           MOVE 2 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:2) TO E-TYPE
+
+           MOVE 2 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:2) TO E-MACHINE
+
+           MOVE 4 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:4) TO E-VERSION
+
+           IF EI-CLASS-NUM = 1
+               MOVE 4 TO WS-READ-WIDTH
+           ELSE
+               MOVE 8 TO WS-READ-WIDTH
+           END-IF
+
+           MOVE SPACES TO E-ENTRY
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:WS-READ-WIDTH) TO E-ENTRY(1:WS-READ-WIDTH)
+
+           MOVE SPACES TO E-PHOFF
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:WS-READ-WIDTH) TO E-PHOFF(1:WS-READ-WIDTH)
+
+           MOVE SPACES TO E-SHOFF
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:WS-READ-WIDTH) TO E-SHOFF(1:WS-READ-WIDTH)
+
+           MOVE 4 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:4) TO E-FLAGS
+
+           MOVE 2 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:2) TO E-EHSIZE
+
+           MOVE 2 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:2) TO E-PHENTSIZE
+
+           MOVE 2 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:2) TO E-PHNUM
+
+           MOVE 2 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:2) TO E-SHENTSIZE
+
+           MOVE 2 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:2) TO E-SHNUM
+
+           MOVE 2 TO WS-READ-WIDTH
+           PERFORM READ-N-BYTES
+           MOVE WS-BYTE-BUF-X(1:2) TO E-SHSTRNDX.
+
+      *> READ-N-BYTES FILLS WS-BYTE-BUF WITH THE NEXT WS-READ-WIDTH
+      *> BYTES FROM THE FILE, ONE AT A TIME.
+       READ-N-BYTES.
+           PERFORM VARYING WS-READ-IDX FROM 1 BY 1
+                   UNTIL WS-READ-IDX > WS-READ-WIDTH
+               IF WS-END-OF-FILE = "N"
+                   READ BINARY-FILE
+                       AT END
+                           MOVE "Y" TO WS-END-OF-FILE
+                       NOT AT END
+                           MOVE BINARY-BYTE TO
+                               WS-BYTE-BUF-CHAR(WS-READ-IDX)
+                           ADD 1 TO WS-CUR-POS
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+      *> DECODE-EI-CLASS MAPS THE ELFCLASSxx BYTE TO ITS READABLE NAME.
+       DECODE-EI-CLASS.
+           EVALUATE EI-CLASS-NUM
+               WHEN 1  MOVE "ELFCLASS32" TO WS-ELF-CLASS-NAME
+               WHEN 2  MOVE "ELFCLASS64" TO WS-ELF-CLASS-NAME
+               WHEN OTHER MOVE "ELFCLASSNONE" TO WS-ELF-CLASS-NAME
+           END-EVALUATE.
+
+      *> DECODE-E-TYPE MAPS THE NUMERIC e_type FIELD TO ITS ET_xxx
+      *> CONSTANT NAME.
+       DECODE-E-TYPE.
+           EVALUATE E-TYPE-NUM
+               WHEN 0 MOVE "ET_NONE" TO WS-E-TYPE-NAME
+               WHEN 1 MOVE "ET_REL"  TO WS-E-TYPE-NAME
+               WHEN 2 MOVE "ET_EXEC" TO WS-E-TYPE-NAME
+               WHEN 3 MOVE "ET_DYN"  TO WS-E-TYPE-NAME
+               WHEN 4 MOVE "ET_CORE" TO WS-E-TYPE-NAME
+               WHEN OTHER MOVE "ET_UNKNOWN" TO WS-E-TYPE-NAME
+           END-EVALUATE.
+
+      *> DECODE-E-MACHINE MAPS THE NUMERIC e_machine FIELD TO ITS
+      *> EM_xxx CONSTANT NAME, COVERING THE ARCHITECTURES THIS SHOP
+      *> ACTUALLY SEES IN THE WILD.
+       DECODE-E-MACHINE.
+           EVALUATE E-MACHINE-NUM
+               WHEN 3   MOVE "EM_386"     TO WS-E-MACHINE-NAME
+               WHEN 8   MOVE "EM_MIPS"    TO WS-E-MACHINE-NAME
+               WHEN 20  MOVE "EM_PPC"     TO WS-E-MACHINE-NAME
+               WHEN 21  MOVE "EM_PPC64"   TO WS-E-MACHINE-NAME
+               WHEN 22  MOVE "EM_S390"    TO WS-E-MACHINE-NAME
+               WHEN 40  MOVE "EM_ARM"     TO WS-E-MACHINE-NAME
+               WHEN 62  MOVE "EM_X86_64"  TO WS-E-MACHINE-NAME
+               WHEN 183 MOVE "EM_AARCH64" TO WS-E-MACHINE-NAME
+               WHEN 243 MOVE "EM_RISCV"   TO WS-E-MACHINE-NAME
+               WHEN OTHER MOVE "EM_UNKNOWN" TO WS-E-MACHINE-NAME
+           END-EVALUATE.
+
+      *> DISPLAY-ELF-HEADER SHOWS THE DECODED FIELDS THE SAME WAY
+      *> MachOReader DISPLAYS ITS OWN HEADER FIELDS FOR A SINGLE FILE.
+       DISPLAY-ELF-HEADER.
+           DISPLAY "ELF class : " WS-ELF-CLASS-NAME
+           DISPLAY "e_type    : " E-TYPE-NUM " (" WS-E-TYPE-NAME ")"
+           DISPLAY "e_machine : " E-MACHINE-NUM " (" WS-E-MACHINE-NAME ")"
+           DISPLAY "e_shnum   : " E-SHNUM-NUM.
+
+           COPY "filestat.cpy".
