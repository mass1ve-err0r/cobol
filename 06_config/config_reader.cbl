@@ -0,0 +1,109 @@
+      *> ***************************************************************
+      *> (C) COPYRIGHT Baig Software 2024. ALL RIGHTS RESERVED
+      *> ***************************************************************
+      *> PROGRAM:  config_reader
+      *>
+      *> AUTHOR :  Saadat Baig
+      *>
+      *> SHARED STARTUP-CONFIGURATION READER. CALLED BY EACH TOOL BEFORE
+      *> IT PARSES ITS OWN COMMAND LINE, SO A SINGLE tool.cfg IN THE
+      *> CURRENT DIRECTORY CAN SUPPLY DEFAULTS (BYTES-PER-LINE, OUTPUT
+      *> FILENAME, AUDIT-LOG PATH) INSTEAD OF EVERY INVOCATION HAVING TO
+      *> RESPECIFY THEM. EACH CALLER PASSES ITS OWN HARDCODED DEFAULT IN
+      *> EVERY LINKAGE FIELD; A VALUE IS OVERWRITTEN ONLY WHEN tool.cfg
+      *> EXISTS AND CONTAINS THAT KEY. A MISSING FILE OR MISSING KEY
+      *> LEAVES THE CALLER'S OWN DEFAULT UNTOUCHED, THE SAME
+      *> PROBE-FIRST PATTERN AuditLogger USES FOR ITS OWN LOG FILE.
+      *>
+      *> DECLARED "IS INITIAL" SO WS-CONFIG-EOF AND THE OTHER WORKING
+      *> STORAGE RESET TO THEIR VALUE CLAUSES ON EVERY CALL - WITHOUT
+      *> IT, A SECOND TOOL CALLING THIS READER LATER IN THE SAME RUN
+      *> UNIT (E.G. AuditLogger, CALLED AFTER CXX ALREADY CALLED THIS
+      *> READER FOR ITS OWN DEFAULTS) WOULD FIND WS-CONFIG-EOF STILL
+      *> SET TO "Y" FROM THE PRIOR CALL AND SKIP THE WHOLE FILE.
+      *>
+      *> FILE FORMAT IS ONE "KEY=VALUE" PAIR PER LINE, E.G.:
+      *>     BYTES-PER-LINE=8
+      *>     OUTPUT-FILENAME=mydata.txt
+      *>     AUDIT-LOG-PATH=/tmp/audit.log
+      *> BLANK LINES AND LINES WITH AN UNRECOGNIZED KEY ARE IGNORED.
+      *> ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ConfigReader IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN DYNAMIC WS-CONFIG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD          PIC X(255).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONFIG-FILENAME     PIC X(255) VALUE "tool.cfg".
+       01  WS-CONFIG-STATUS       PIC XX VALUE SPACES.
+       01  WS-CONFIG-EOF          PIC X VALUE "N".
+       01  WS-CONFIG-LINE         PIC X(255) VALUE SPACES.
+       01  WS-CONFIG-KEY          PIC X(40) VALUE SPACES.
+       01  WS-CONFIG-VALUE        PIC X(255) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-BYTES-PER-LINE      PIC 9(2) COMP-5.
+       01  LK-OUTPUT-FILENAME     PIC X(255).
+       01  LK-AUDIT-LOG-PATH      PIC X(255).
+
+       PROCEDURE DIVISION USING LK-BYTES-PER-LINE, LK-OUTPUT-FILENAME,
+               LK-AUDIT-LOG-PATH.
+       MAIN-PROCEDURE.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS = "00"
+               PERFORM UNTIL WS-CONFIG-EOF = "Y"
+                   READ CONFIG-FILE INTO WS-CONFIG-LINE
+                       AT END
+                           MOVE "Y" TO WS-CONFIG-EOF
+                       NOT AT END
+                           PERFORM APPLY-CONFIG-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE CONFIG-FILE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *> APPLY-CONFIG-LINE SPLITS ONE "KEY=VALUE" LINE AND, WHEN THE
+      *> KEY IS ONE THIS READER KNOWS ABOUT, OVERWRITES THE MATCHING
+      *> LINKAGE FIELD.
+       APPLY-CONFIG-LINE.
+           IF WS-CONFIG-LINE NOT = SPACES
+               MOVE SPACES TO WS-CONFIG-KEY
+               MOVE SPACES TO WS-CONFIG-VALUE
+               UNSTRING WS-CONFIG-LINE DELIMITED BY "="
+                   INTO WS-CONFIG-KEY, WS-CONFIG-VALUE
+               END-UNSTRING
+
+               EVALUATE FUNCTION TRIM(WS-CONFIG-KEY)
+                   WHEN "BYTES-PER-LINE"
+                       IF WS-CONFIG-VALUE NOT = SPACES
+                           COMPUTE LK-BYTES-PER-LINE =
+                               FUNCTION NUMVAL(WS-CONFIG-VALUE)
+                       END-IF
+                   WHEN "OUTPUT-FILENAME"
+                       IF WS-CONFIG-VALUE NOT = SPACES
+                           MOVE FUNCTION TRIM(WS-CONFIG-VALUE)
+                               TO LK-OUTPUT-FILENAME
+                       END-IF
+                   WHEN "AUDIT-LOG-PATH"
+                       IF WS-CONFIG-VALUE NOT = SPACES
+                           MOVE FUNCTION TRIM(WS-CONFIG-VALUE)
+                               TO LK-AUDIT-LOG-PATH
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       END PROGRAM ConfigReader.
