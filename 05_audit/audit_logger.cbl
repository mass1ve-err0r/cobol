@@ -0,0 +1,136 @@
+      *> ***************************************************************
+      *> (C) COPYRIGHT Baig Software 2024. ALL RIGHTS RESERVED
+      *> ***************************************************************
+      *> PROGRAM:  audit_logger
+      *>
+      *> AUTHOR :  Saadat Baig
+      *>
+      *> SHARED AUDIT-TRAIL WRITER, CALLED FROM EACH TOOL'S MAIN
+      *> PARAGRAPH AFTER IT PRODUCES A RESULT. APPENDS ONE LINE PER
+      *> CALL (TIMESTAMP, PROGRAM NAME, INPUT PARAMETERS, RESULT
+      *> SUMMARY) TO A CENTRAL LOG FILE, CREATING IT WITH A HEADER ON
+      *> FIRST USE THE SAME WAY FSWriter CREATES output.txt.
+      *> ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditLogger.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD          PIC X(255).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILENAME     PIC X(255) VALUE "audit.log".
+       01  WS-AUDIT-STATUS       PIC XX VALUE SPACES.
+       01  WS-AUDIT-HEADER       PIC X(80) VALUE
+           "TIMESTAMP           PROGRAM      INPUT / PARAMETERS / RESULT".
+       01  WS-AUDIT-EXISTS       PIC X VALUE "N".
+       01  WS-PROBE-EOF          PIC X VALUE "N".
+       01  WS-PROBE-RECORD       PIC X(255) VALUE SPACES.
+
+       01  WS-CURRENT-DATE       PIC X(21) VALUE SPACES.
+       01  WS-TIMESTAMP          PIC X(19) VALUE SPACES.
+
+      *> STARTUP-CONFIGURATION DEFAULT FOR THE AUDIT-LOG PATH ITSELF,
+      *> READ FROM tool.cfg (IF PRESENT) BEFORE THE LOG IS OPENED, SO A
+      *> PREFERRED LOG LOCATION DOESN'T HAVE TO BE HARDCODED HERE. THE
+      *> BYTES-PER-LINE/OUTPUT-FILENAME SLOTS ARE UNUSED HERE BUT STILL
+      *> PASSED SINCE ConfigReader's CALL CONTRACT IS SHARED BY EVERY
+      *> TOOL.
+       01  WS-CFG-BYTES-PER-LINE PIC 9(2) COMP-5 VALUE 16.
+       01  WS-CFG-OUTPUT-FILENAME PIC X(255) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME       PIC X(20).
+       01  LK-INPUT-PARAMS       PIC X(255).
+       01  LK-RESULT-SUMMARY     PIC X(255).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME, LK-INPUT-PARAMS,
+               LK-RESULT-SUMMARY.
+       MAIN-PROCEDURE.
+           CALL "ConfigReader" USING WS-CFG-BYTES-PER-LINE,
+               WS-CFG-OUTPUT-FILENAME, WS-AUDIT-FILENAME
+
+           PERFORM FORMAT-TIMESTAMP
+           PERFORM PROBE-AUDIT-FILE
+           PERFORM OPEN-FOR-APPEND
+
+           IF WS-AUDIT-STATUS = "00"
+               PERFORM WRITE-AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *> FORMAT-TIMESTAMP TAKES THE DATE/TIME PORTION OF
+      *> FUNCTION CURRENT-DATE (YYYYMMDDHHMMSS...) AND LAYS IT OUT AS
+      *> YYYY-MM-DD HH:MM:SS FOR A READABLE LOG LINE.
+       FORMAT-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4) "-" DELIMITED BY SIZE
+                   WS-CURRENT-DATE(5:2) "-" DELIMITED BY SIZE
+                   WS-CURRENT-DATE(7:2) " " DELIMITED BY SIZE
+                   WS-CURRENT-DATE(9:2) ":" DELIMITED BY SIZE
+                   WS-CURRENT-DATE(11:2) ":" DELIMITED BY SIZE
+                   WS-CURRENT-DATE(13:2) DELIMITED BY SIZE
+               INTO WS-TIMESTAMP
+           END-STRING.
+
+      *> PROBE-AUDIT-FILE CHECKS WHETHER THE LOG FILE ALREADY EXISTS,
+      *> THE SAME WAY FSWriter's COUNT-EXISTING-RECORDS DOES, SINCE
+      *> OPEN EXTEND ON A MISSING FILE FAILS RATHER THAN CREATING IT.
+       PROBE-AUDIT-FILE.
+           MOVE "N" TO WS-AUDIT-EXISTS
+           MOVE "N" TO WS-PROBE-EOF
+
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS = "00"
+               MOVE "Y" TO WS-AUDIT-EXISTS
+               PERFORM UNTIL WS-PROBE-EOF = "Y"
+                   READ AUDIT-FILE INTO WS-PROBE-RECORD
+                       AT END
+                           MOVE "Y" TO WS-PROBE-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF.
+
+      *> OPEN-FOR-APPEND REOPENS AN EXISTING LOG IN EXTEND MODE, OR
+      *> CREATES A FRESH ONE WITH A HEADER LINE WHEN IT DIDN'T EXIST.
+       OPEN-FOR-APPEND.
+           IF WS-AUDIT-EXISTS = "Y"
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+               IF WS-AUDIT-STATUS = "00"
+                   MOVE WS-AUDIT-HEADER TO AUDIT-RECORD
+                   WRITE AUDIT-RECORD
+               END-IF
+           END-IF.
+
+      *> WRITE-AUDIT-RECORD LAYS OUT ONE PIPE-SEPARATED LOG LINE.
+      *> AUDIT-RECORD IS CLEARED FIRST SINCE PROBE-AUDIT-FILE'S READ
+      *> OF THE LAST EXISTING LINE LEAVES ITS BYTES IN THIS SAME FD
+      *> RECORD AREA, AND STRING ONLY OVERWRITES AS FAR AS ITS OWN
+      *> DATA REACHES, NOT THE WHOLE FIELD.
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-TIMESTAMP DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   LK-PROGRAM-NAME DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   FUNCTION TRIM(LK-INPUT-PARAMS) DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   FUNCTION TRIM(LK-RESULT-SUMMARY) DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           END-STRING
+           WRITE AUDIT-RECORD.
+
+       END PROGRAM AuditLogger.
