@@ -5,12 +5,33 @@
       *>
       *> AUTHOR :  Saadat Baig
       *>
-      *> CONVERTS A DECIMAL TO A HEXADECIMAL
+      *> CONVERTS A DECIMAL TO A HEXADECIMAL (AND BACK, AND TO BINARY
+      *> AND OCTAL). RUN WITH NO ARGUMENTS FOR THE ORIGINAL INTERACTIVE
+      *> DECIMAL-TO-HEX PROMPT; RUN WITH ARGUMENTS FOR SINGLE-VALUE OR
+      *> BATCH-FILE CONVERSION.
       *> ****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEC2HEX.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-FILE ASSIGN DYNAMIC WS-BATCH-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT HEX-OUTPUT-FILE ASSIGN DYNAMIC WS-HEX-OUTPUT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HEX-OUTPUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-FILE.
+       01  BATCH-RECORD PIC X(255).
+
+       FD  HEX-OUTPUT-FILE.
+       01  HEX-OUTPUT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-DECIMAL          PIC 9(8) VALUE 0.
        01  WS-REMAINDER        PIC 9(2) VALUE 0.
@@ -20,8 +41,100 @@
        01  WS-TEMP-CHAR        PIC X VALUE SPACES.
        01  WS-START-INDEX      PIC 9(1) VALUE 0.
 
+      *> COMMAND-LINE ARGUMENT HANDLING, THE SAME ORDER-INDEPENDENT
+      *> TOKENIZER STYLE USED BY CXX.
+       01  WS-CMD-LINE         PIC X(1024) VALUE SPACES.
+       01  WS-ARG-TABLE.
+           05  WS-ARG-ENTRY    PIC X(255) OCCURS 10 TIMES.
+       01  WS-ARG-COUNT        PIC 9(2) COMP-5 VALUE 0.
+       01  WS-ARG-IDX          PIC 9(2) COMP-5 VALUE 0.
+       01  WS-POSITIONAL-TABLE.
+           05  WS-POSITIONAL-ENTRY PIC X(255) OCCURS 4 TIMES.
+       01  WS-POSITIONAL-COUNT PIC 9(2) COMP-5 VALUE 0.
+
+       01  WS-REVERSE-MODE     PIC X VALUE "N".
+       01  WS-NEGATIVE-MODE    PIC X VALUE "N".
+       01  WS-SHOW-BINARY      PIC X VALUE "N".
+       01  WS-SHOW-OCTAL       PIC X VALUE "N".
+       01  WS-BATCH-MODE       PIC X VALUE "N".
+       01  WS-BATCH-FILE       PIC X(255) VALUE SPACES.
+       01  WS-BATCH-STATUS     PIC XX VALUE SPACES.
+       01  WS-BATCH-EOF        PIC X VALUE "N".
+       01  WS-BATCH-LINE       PIC X(255) VALUE SPACES.
+
+      *> -o NAMES AN OUTPUT FILE THAT RECEIVES THE SAME CONVERTED
+      *> VALUE WRITTEN TO EACH BATCH LINE'S HEX (OR DECIMAL, UNDER -r)
+      *> REPRESENTATION, ONE PER LINE, SO A LOG'S OFFSET LIST CAN BE
+      *> FED IN AND THE MATCHING VALUES TAKEN BACK OUT AS A FILE.
+       01  WS-WRITE-OUTPUT     PIC X VALUE "N".
+       01  WS-HEX-OUTPUT-FILE  PIC X(255) VALUE SPACES.
+       01  WS-HEX-OUTPUT-STATUS PIC XX VALUE SPACES.
+
+      *> -n TURNS ON 32-BIT TWO'S-COMPLEMENT NEGATIVE NUMBER SUPPORT,
+      *> FOR BOTH DIRECTIONS: A NEGATIVE DECIMAL INPUT IS CONVERTED TO
+      *> ITS UNSIGNED TWO'S-COMPLEMENT MAGNITUDE BEFORE BASE CONVERSION,
+      *> AND A FULL-WIDTH (8-HEX-DIGIT) HEX INPUT WHOSE TOP NIBBLE IS
+      *> 8 OR ABOVE IS READ BACK AS NEGATIVE.
+       01  WS-SIGNED-VALUE             PIC S9(10) VALUE 0.
+       01  WS-UNSIGNED-VALUE           PIC 9(10) VALUE 0.
+       01  WS-TWOS-COMPLEMENT-MODULUS  PIC 9(10) VALUE 4294967296.
+       01  WS-IS-NEGATIVE              PIC X VALUE "N".
+
+      *> CONVERT-TO-BASE IS A GENERAL BASE-N CONVERTER SHARED BY THE
+      *> HEX/BINARY/OCTAL OUTPUT PATHS.
+       01  BASE-TABLE                  PIC X(16) VALUE "0123456789ABCDEF".
+       01  WS-CONV-BASE                PIC 9(2) COMP-5 VALUE 16.
+       01  WS-CONV-WIDTH               PIC 9(2) COMP-5 VALUE 8.
+       01  WS-CONV-RESULT              PIC X(40) VALUE SPACES.
+       01  WS-CONV-INDEX               PIC 9(2) COMP-5 VALUE 0.
+       01  WS-CONV-FILL-IDX            PIC 9(2) COMP-5 VALUE 0.
+       01  WS-CONV-REMAINDER           PIC 9(2) COMP-5 VALUE 0.
+       01  WS-CONV-DECIMAL             PIC 9(10) VALUE 0.
+       01  WS-CONV-START-INDEX         PIC 9(2) COMP-5 VALUE 0.
+
+      *> HEX2DEC PARSING WORK FIELDS.
+       01  WS-HEX-INPUT                PIC X(16) VALUE SPACES.
+       01  WS-HEX-CHAR                 PIC X VALUE SPACES.
+       01  WS-HEX-DIGIT-VALUE          PIC 9(2) COMP-5 VALUE 0.
+       01  WS-HEX-POS                  PIC 9(2) COMP-5 VALUE 0.
+       01  WS-HEX-LEN                  PIC 9(2) COMP-5 VALUE 0.
+
+      *> AUDIT-TRAIL FIELDS, PASSED TO THE SHARED AuditLogger
+      *> SUBPROGRAM AFTER A CONVERSION COMPLETES.
+       01  WS-AUDIT-PROGRAM            PIC X(20) VALUE "DEC2HEX".
+       01  WS-AUDIT-PARAMS             PIC X(255) VALUE SPACES.
+       01  WS-AUDIT-RESULT             PIC X(255) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+
+           IF WS-CMD-LINE = SPACES
+               PERFORM INTERACTIVE-MODE
+               MOVE "(interactive)" TO WS-AUDIT-PARAMS
+               MOVE WS-RESULT TO WS-AUDIT-RESULT
+           ELSE
+               PERFORM PARSE-ARGS
+               IF WS-BATCH-MODE = "Y"
+                   PERFORM RUN-BATCH-MODE
+                   MOVE WS-BATCH-FILE TO WS-AUDIT-PARAMS
+                   MOVE "batch conversion complete" TO WS-AUDIT-RESULT
+               ELSE
+                   PERFORM CONVERT-ONE-VALUE
+                   PERFORM DISPLAY-CONVERSION-RESULT
+                   MOVE WS-CMD-LINE TO WS-AUDIT-PARAMS
+                   MOVE WS-CONV-RESULT TO WS-AUDIT-RESULT
+               END-IF
+           END-IF
+
+           CALL "AuditLogger" USING WS-AUDIT-PROGRAM, WS-AUDIT-PARAMS,
+               WS-AUDIT-RESULT
+
+           GOBACK.
+
+      *> INTERACTIVE-MODE IS THE ORIGINAL DECIMAL-TO-HEX PROMPT,
+      *> UNCHANGED, USED WHENEVER THE PROGRAM IS RUN WITH NO ARGUMENTS.
+       INTERACTIVE-MODE.
            DISPLAY "Enter a decimal number: " WITH NO ADVANCING
            ACCEPT WS-DECIMAL
 
@@ -40,6 +153,258 @@
            INSPECT WS-RESULT TALLYING WS-START-INDEX FOR LEADING SPACES
            ADD 1 TO WS-START-INDEX
 
-           DISPLAY "Hexadecimal Representation: " WS-RESULT(WS-START-INDEX:8 - WS-START-INDEX + 1)
+           DISPLAY "Hexadecimal Representation: " WS-RESULT(WS-START-INDEX:8 - WS-START-INDEX + 1).
+
+      *> PARSE-ARGS SPLITS THE COMMAND LINE INTO TOKENS AND WALKS
+      *> THEM, RECOGNIZING FLAGS IN ANY ORDER AND COLLECTING EVERY
+      *> OTHER TOKEN AS A POSITIONAL ARGUMENT (THE VALUE TO CONVERT).
+       PARSE-ARGS.
+           UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+               INTO WS-ARG-ENTRY(1) WS-ARG-ENTRY(2) WS-ARG-ENTRY(3)
+                    WS-ARG-ENTRY(4) WS-ARG-ENTRY(5) WS-ARG-ENTRY(6)
+                    WS-ARG-ENTRY(7) WS-ARG-ENTRY(8) WS-ARG-ENTRY(9)
+                    WS-ARG-ENTRY(10)
+               TALLYING IN WS-ARG-COUNT
+           END-UNSTRING
+
+           PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-ARG-COUNT
+               EVALUATE WS-ARG-ENTRY(WS-ARG-IDX)
+                   WHEN "-r"
+                       MOVE "Y" TO WS-REVERSE-MODE
+                   WHEN "-n"
+                       MOVE "Y" TO WS-NEGATIVE-MODE
+                   WHEN "-bin"
+                       MOVE "Y" TO WS-SHOW-BINARY
+                   WHEN "-oct"
+                       MOVE "Y" TO WS-SHOW-OCTAL
+                   WHEN "-f"
+                       ADD 1 TO WS-ARG-IDX
+                       MOVE "Y" TO WS-BATCH-MODE
+                       MOVE WS-ARG-ENTRY(WS-ARG-IDX) TO WS-BATCH-FILE
+                   WHEN "-o"
+                       ADD 1 TO WS-ARG-IDX
+                       MOVE "Y" TO WS-WRITE-OUTPUT
+                       MOVE WS-ARG-ENTRY(WS-ARG-IDX) TO WS-HEX-OUTPUT-FILE
+                   WHEN OTHER
+                       ADD 1 TO WS-POSITIONAL-COUNT
+                       MOVE WS-ARG-ENTRY(WS-ARG-IDX)
+                           TO WS-POSITIONAL-ENTRY(WS-POSITIONAL-COUNT)
+               END-EVALUATE
+           END-PERFORM.
+
+      *> CONVERT-ONE-VALUE TAKES WS-POSITIONAL-ENTRY(1) - A DECIMAL
+      *> STRING NORMALLY, OR A HEX STRING WHEN -r IS GIVEN - AND
+      *> LEAVES THE RESULT IN WS-SIGNED-VALUE / WS-UNSIGNED-VALUE /
+      *> WS-IS-NEGATIVE READY FOR DISPLAY-CONVERSION-RESULT.
+       CONVERT-ONE-VALUE.
+           IF WS-REVERSE-MODE = "Y"
+               PERFORM PARSE-HEX-TO-DECIMAL
+           ELSE
+               COMPUTE WS-SIGNED-VALUE =
+                   FUNCTION NUMVAL(WS-POSITIONAL-ENTRY(1))
+               PERFORM NORMALIZE-SIGNED-VALUE
+           END-IF.
+
+      *> NORMALIZE-SIGNED-VALUE TURNS A (POSSIBLY NEGATIVE) DECIMAL
+      *> VALUE INTO THE UNSIGNED MAGNITUDE THE BASE CONVERTER WORKS
+      *> FROM, APPLYING THE 32-BIT TWO'S-COMPLEMENT ADJUSTMENT WHEN
+      *> THE VALUE IS NEGATIVE.
+       NORMALIZE-SIGNED-VALUE.
+           IF WS-SIGNED-VALUE < 0
+               IF WS-NEGATIVE-MODE NOT = "Y"
+                   DISPLAY "Error: negative numbers require -n"
+                   GOBACK
+               END-IF
+               COMPUTE WS-UNSIGNED-VALUE =
+                   WS-TWOS-COMPLEMENT-MODULUS + WS-SIGNED-VALUE
+               MOVE "Y" TO WS-IS-NEGATIVE
+           ELSE
+               MOVE WS-SIGNED-VALUE TO WS-UNSIGNED-VALUE
+               MOVE "N" TO WS-IS-NEGATIVE
+           END-IF.
+
+      *> PARSE-HEX-TO-DECIMAL READS WS-POSITIONAL-ENTRY(1) AS A HEX
+      *> STRING, ACCUMULATING ITS UNSIGNED VALUE, AND - WHEN -n IS
+      *> GIVEN AND THE STRING IS A FULL 8 HEX DIGITS WITH THE TOP
+      *> NIBBLE 8 OR ABOVE - REINTERPRETS IT AS A NEGATIVE TWO'S
+      *> COMPLEMENT VALUE.
+       PARSE-HEX-TO-DECIMAL.
+           MOVE SPACES TO WS-HEX-INPUT
+           MOVE WS-POSITIONAL-ENTRY(1) TO WS-HEX-INPUT
+           INSPECT WS-HEX-INPUT CONVERTING
+               "abcdef" TO "ABCDEF"
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HEX-INPUT)) TO WS-HEX-LEN
+           MOVE 0 TO WS-UNSIGNED-VALUE
+           MOVE "N" TO WS-IS-NEGATIVE
+
+           PERFORM VARYING WS-HEX-POS FROM 1 BY 1
+                   UNTIL WS-HEX-POS > WS-HEX-LEN
+               MOVE WS-HEX-INPUT(WS-HEX-POS:1) TO WS-HEX-CHAR
+               PERFORM HEX-CHAR-TO-DIGIT-VALUE
+               COMPUTE WS-UNSIGNED-VALUE =
+                   WS-UNSIGNED-VALUE * 16 + WS-HEX-DIGIT-VALUE
+           END-PERFORM
+
+           IF WS-NEGATIVE-MODE = "Y" AND WS-HEX-LEN = 8
+               MOVE WS-HEX-INPUT(1:1) TO WS-HEX-CHAR
+               PERFORM HEX-CHAR-TO-DIGIT-VALUE
+               IF WS-HEX-DIGIT-VALUE >= 8
+                   COMPUTE WS-SIGNED-VALUE =
+                       WS-UNSIGNED-VALUE - WS-TWOS-COMPLEMENT-MODULUS
+                   MOVE "Y" TO WS-IS-NEGATIVE
+               ELSE
+                   MOVE WS-UNSIGNED-VALUE TO WS-SIGNED-VALUE
+               END-IF
+           ELSE
+               MOVE WS-UNSIGNED-VALUE TO WS-SIGNED-VALUE
+           END-IF.
+
+      *> HEX-CHAR-TO-DIGIT-VALUE CONVERTS ONE HEX DIGIT CHARACTER TO
+      *> ITS NUMERIC VALUE (0-15).
+       HEX-CHAR-TO-DIGIT-VALUE.
+           IF WS-HEX-CHAR >= "0" AND WS-HEX-CHAR <= "9"
+               COMPUTE WS-HEX-DIGIT-VALUE =
+                   FUNCTION ORD(WS-HEX-CHAR) - FUNCTION ORD("0")
+           ELSE
+               COMPUTE WS-HEX-DIGIT-VALUE =
+                   FUNCTION ORD(WS-HEX-CHAR) - FUNCTION ORD("A") + 10
+           END-IF.
+
+      *> DISPLAY-CONVERSION-RESULT SHOWS THE CONVERSION IN WHICHEVER
+      *> BASES WERE ASKED FOR.
+       DISPLAY-CONVERSION-RESULT.
+           IF WS-REVERSE-MODE = "Y"
+               DISPLAY "Decimal Representation: " WS-SIGNED-VALUE
+           ELSE
+               MOVE 16 TO WS-CONV-BASE
+               MOVE 8 TO WS-CONV-WIDTH
+               PERFORM CONVERT-TO-BASE
+               DISPLAY "Hexadecimal Representation: "
+                   WS-CONV-RESULT(WS-CONV-START-INDEX:
+                       WS-CONV-WIDTH - WS-CONV-START-INDEX + 1)
+           END-IF
+
+           IF WS-SHOW-BINARY = "Y"
+               MOVE 2 TO WS-CONV-BASE
+               MOVE 32 TO WS-CONV-WIDTH
+               PERFORM CONVERT-TO-BASE
+               DISPLAY "Binary Representation: "
+                   WS-CONV-RESULT(WS-CONV-START-INDEX:
+                       WS-CONV-WIDTH - WS-CONV-START-INDEX + 1)
+           END-IF
+
+           IF WS-SHOW-OCTAL = "Y"
+               MOVE 8 TO WS-CONV-BASE
+               MOVE 11 TO WS-CONV-WIDTH
+               PERFORM CONVERT-TO-BASE
+               DISPLAY "Octal Representation: "
+                   WS-CONV-RESULT(WS-CONV-START-INDEX:
+                       WS-CONV-WIDTH - WS-CONV-START-INDEX + 1)
+           END-IF.
+
+      *> CONVERT-TO-BASE IS A GENERAL DIVIDE-AND-REMAINDER BASE
+      *> CONVERTER. FOR A POSITIVE VALUE IT TRIMS LEADING ZEROS; FOR
+      *> A NEGATIVE (TWO'S-COMPLEMENT) VALUE IT KEEPS THE FULL WIDTH
+      *> SINCE EVERY DIGIT IS SIGNIFICANT.
+       CONVERT-TO-BASE.
+           MOVE WS-UNSIGNED-VALUE TO WS-CONV-DECIMAL
+           MOVE SPACES TO WS-CONV-RESULT
+           MOVE WS-CONV-WIDTH TO WS-CONV-INDEX
+
+           IF WS-CONV-DECIMAL = 0
+               MOVE "0" TO WS-CONV-RESULT(WS-CONV-WIDTH:1)
+               SUBTRACT 1 FROM WS-CONV-INDEX
+           ELSE
+               PERFORM UNTIL WS-CONV-DECIMAL = 0 OR WS-CONV-INDEX = 0
+                   COMPUTE WS-CONV-REMAINDER =
+                       FUNCTION MOD(WS-CONV-DECIMAL WS-CONV-BASE)
+                   MOVE BASE-TABLE(WS-CONV-REMAINDER + 1:1) TO WS-TEMP-CHAR
+                   MOVE WS-TEMP-CHAR TO WS-CONV-RESULT(WS-CONV-INDEX:1)
+                   SUBTRACT 1 FROM WS-CONV-INDEX
+                   DIVIDE WS-CONV-DECIMAL BY WS-CONV-BASE
+                       GIVING WS-CONV-DECIMAL
+               END-PERFORM
+           END-IF
+
+           IF WS-IS-NEGATIVE = "Y"
+               PERFORM VARYING WS-CONV-FILL-IDX FROM WS-CONV-INDEX BY -1
+                       UNTIL WS-CONV-FILL-IDX = 0
+                   MOVE "0" TO WS-CONV-RESULT(WS-CONV-FILL-IDX:1)
+               END-PERFORM
+               MOVE 1 TO WS-CONV-START-INDEX
+           ELSE
+               MOVE 0 TO WS-CONV-START-INDEX
+               INSPECT WS-CONV-RESULT TALLYING WS-CONV-START-INDEX
+                   FOR LEADING SPACES
+               ADD 1 TO WS-CONV-START-INDEX
+           END-IF.
+
+      *> RUN-BATCH-MODE READS ONE VALUE PER LINE FROM -f's FILE AND
+      *> CONVERTS EACH, USING WHATEVER -r/-n/-bin/-oct FLAGS WERE
+      *> ALSO GIVEN ON THE COMMAND LINE, AND WRITES THE CONVERTED
+      *> VALUES BACK OUT TO -o's FILE WHEN ONE WAS GIVEN.
+       RUN-BATCH-MODE.
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS NOT = "00"
+               DISPLAY "Error: Could not open batch file " WS-BATCH-FILE
+                   " with status " WS-BATCH-STATUS
+               GOBACK
+           END-IF
+
+           IF WS-WRITE-OUTPUT = "Y"
+               OPEN OUTPUT HEX-OUTPUT-FILE
+               IF WS-HEX-OUTPUT-STATUS NOT = "00"
+                   DISPLAY "Error: Could not create output file "
+                       WS-HEX-OUTPUT-FILE
+                       " with status " WS-HEX-OUTPUT-STATUS
+                   CLOSE BATCH-FILE
+                   GOBACK
+               END-IF
+           END-IF
+
+           PERFORM UNTIL WS-BATCH-EOF = "Y"
+               READ BATCH-FILE INTO WS-BATCH-LINE
+                   AT END
+                       MOVE "Y" TO WS-BATCH-EOF
+                   NOT AT END
+                       IF WS-BATCH-LINE NOT = SPACES
+                           MOVE WS-BATCH-LINE TO WS-POSITIONAL-ENTRY(1)
+                           DISPLAY "Input: " FUNCTION TRIM(WS-BATCH-LINE)
+                           PERFORM CONVERT-ONE-VALUE
+                           PERFORM DISPLAY-CONVERSION-RESULT
+                           IF WS-WRITE-OUTPUT = "Y"
+                               PERFORM WRITE-BATCH-OUTPUT-LINE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE BATCH-FILE
+           IF WS-WRITE-OUTPUT = "Y"
+               CLOSE HEX-OUTPUT-FILE
+               DISPLAY "Converted values written to " WS-HEX-OUTPUT-FILE
+           END-IF.
+
+      *> WRITE-BATCH-OUTPUT-LINE APPENDS ONE LINE TO -o's FILE HOLDING
+      *> THE SAME VALUE DISPLAY-CONVERSION-RESULT JUST SHOWED ON
+      *> SCREEN - THE HEX REPRESENTATION NORMALLY, OR THE DECIMAL ONE
+      *> WHEN -r REVERSED A HEX INPUT BACK TO DECIMAL.
+       WRITE-BATCH-OUTPUT-LINE.
+           MOVE SPACES TO HEX-OUTPUT-RECORD
+           IF WS-REVERSE-MODE = "Y"
+               STRING WS-SIGNED-VALUE DELIMITED BY SIZE
+                   INTO HEX-OUTPUT-RECORD
+           ELSE
+               MOVE 16 TO WS-CONV-BASE
+               MOVE 8 TO WS-CONV-WIDTH
+               PERFORM CONVERT-TO-BASE
+               STRING WS-CONV-RESULT(WS-CONV-START-INDEX:
+                       WS-CONV-WIDTH - WS-CONV-START-INDEX + 1)
+                   DELIMITED BY SIZE
+                   INTO HEX-OUTPUT-RECORD
+           END-IF
+           WRITE HEX-OUTPUT-RECORD.
 
-           STOP RUN.
+       END PROGRAM DEC2HEX.
